@@ -5,6 +5,12 @@
       * LENGTH:   1200 BYTES                                          *
       * CREATED:  2005-08-12 BY BATCH JOB CMS-INIT                   *
       * MODIFIED: 2011-03-22 BY BATCH JOB CMS-UPDT                   *
+      * MODIFIED: 2026-08-09 BY BATCH JOB CMS-UPDT -- CT-FIL1/CT-FIL2 *
+      *           RESERVED FILLER REPURPOSED TO CARRY                *
+      *           BENEFIT-YEAR-END-DATE (CT-BYED) AND CLAIM-ID        *
+      *           (CT-CLMID) FED FROM THE CLAIMS SYSTEM, SO A         *
+      *           CONTACT CAN BE JOINED TO ITS ACTIVE CLAIM WITHOUT   *
+      *           A SEPARATE CROSSWALK FILE.                         *
       *================================================================*
        01  CT-MASTER-REC.
            05  CT-RECID            PIC 9(8).
@@ -47,5 +53,7 @@
            05  CT-CRTDT            PIC X(26).
            05  CT-UPDDT            PIC X(26).
            05  CT-SRCCD            PIC X(10).
-           05  CT-FIL1             PIC X(50).
-           05  CT-FIL2             PIC X(30).
+           05  CT-BYED             PIC X(10).
+           05  FILLER              PIC X(40).
+           05  CT-CLMID            PIC X(20).
+           05  FILLER              PIC X(10).
