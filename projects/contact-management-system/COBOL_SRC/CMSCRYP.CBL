@@ -0,0 +1,106 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSCRYP.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-06-22.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSCRYP                                             *
+000900* PURPOSE:  SUBPROGRAM CALLED BY ANY CMS BATCH JOB THAT IS       *
+001000*           AUTHORIZED TO ENCRYPT OR DECRYPT CT-SSN, CT-BACT, OR *
+001100*           CT-BRTN.  PERFORMS A FIXED SUBSTITUTION-CIPHER SHIFT *
+001200*           OVER A SHOP-STANDARD 38-CHARACTER ALPHABET (DIGITS,  *
+001300*           LETTERS, SPACE, AND DASH), CHARACTER BY CHARACTER,   *
+001400*           SO THE RESULT STAYS THE SAME LENGTH AND CHARACTER    *
+001500*           SET AS THE INPUT AND CAN BE STORED BACK INTO THE     *
+001600*           SAME PIC X FIELD ON CT-MASTER-REC (INCLUDING AS THE  *
+001700*           VSAM PRIMARY KEY, CT-SSN).  THE SHIFT KEY IS A FIXED *
+001800*           INSTALLATION CONSTANT (WS-SHIFT-KEY) -- IT IS NOT    *
+001900*           EXTERNALIZED -- SO ONLY PROGRAMS THAT CALL THIS      *
+002000*           SUBPROGRAM, AND ARE THEREFORE PART OF THIS LOAD      *
+002100*           LIBRARY'S CHANGE-CONTROLLED BATCH SUITE, CAN EVER    *
+002200*           RECOVER THE PLAINTEXT VALUE.                         *
+002300*           A CHARACTER NOT FOUND IN THE ALPHABET IS PASSED      *
+002400*           THROUGH UNCHANGED.                                   *
+002500*                                                                *
+002600* MODIFICATION HISTORY.                                         *
+002700*   2026-06-22  DS   ORIGINAL.                                  *
+002800*================================================================*
+002900 ENVIRONMENT DIVISION.
+003000 CONFIGURATION SECTION.
+003100 SOURCE-COMPUTER.   IBM-370.
+003200 OBJECT-COMPUTER.   IBM-370.
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  WS-ALPHABET             PIC X(38)
+003600         VALUE '0123456789ABCDEFGHIJKLMNOPQRSTUVWXYZ -'.
+003700 01  WS-ALPHA-TBL REDEFINES WS-ALPHABET
+003800                             PIC X(1) OCCURS 38 TIMES.
+003900 01  WS-SHIFT-KEY            PIC 9(2)  COMP  VALUE 17.
+004000 01  WS-SUBSCR               PIC 9(2)  COMP.
+004100 01  WS-SCAN-IDX             PIC 9(2)  COMP.
+004200 01  WS-FOUND-POS            PIC 9(2)  COMP.
+004300 01  WS-NEW-POS              PIC 9(2)  COMP.
+004400 01  WS-CHAR-IN              PIC X(1).
+004500 LINKAGE SECTION.
+004600 COPY CTCRYP.
+004700 PROCEDURE DIVISION USING CY-CRYPT-PARMS.
+004800 0000-MAINLINE.
+004900     PERFORM 1000-TRANSFORM-CHAR THRU 1000-EXIT
+005000         VARYING WS-SUBSCR FROM 1 BY 1
+005100         UNTIL WS-SUBSCR > CY-LENGTH.
+005200     GOBACK.
+005300*
+005400*----------------------------------------------------------------*
+005500* 1000-TRANSFORM-CHAR                                            *
+005600*   SHIFTS ONE CHARACTER OF THE PLAIN/CIPHER TEXT AT POSITION     *
+005700*   WS-SUBSCR BY WS-SHIFT-KEY POSITIONS FORWARD (ENCRYPT) OR      *
+005800*   BACKWARD (DECRYPT) AROUND THE 38-CHARACTER ALPHABET.          *
+005900*----------------------------------------------------------------*
+006000 1000-TRANSFORM-CHAR.
+006100     IF CY-ENCRYPT
+006200         MOVE CY-PLAIN-TEXT (WS-SUBSCR:1)  TO WS-CHAR-IN
+006300     ELSE
+006400         MOVE CY-CIPHER-TEXT (WS-SUBSCR:1) TO WS-CHAR-IN
+006500     END-IF.
+006600     MOVE ZERO TO WS-FOUND-POS.
+006700     PERFORM 1100-FIND-CHAR THRU 1100-EXIT
+006800         VARYING WS-SCAN-IDX FROM 1 BY 1
+006900         UNTIL WS-SCAN-IDX > 38.
+007000     IF WS-FOUND-POS EQUAL ZERO
+007100         IF CY-ENCRYPT
+007200             MOVE WS-CHAR-IN TO CY-CIPHER-TEXT (WS-SUBSCR:1)
+007300         ELSE
+007400             MOVE WS-CHAR-IN TO CY-PLAIN-TEXT (WS-SUBSCR:1)
+007500         END-IF
+007600         GO TO 1000-EXIT
+007700     END-IF.
+007800     IF CY-ENCRYPT
+007900         COMPUTE WS-NEW-POS =
+007910             FUNCTION MOD
+007920             (WS-FOUND-POS - 1 + WS-SHIFT-KEY, 38) + 1
+008100         MOVE WS-ALPHA-TBL (WS-NEW-POS)
+008150             TO CY-CIPHER-TEXT (WS-SUBSCR:1)
+008200     ELSE
+008300         COMPUTE WS-NEW-POS =
+008310             FUNCTION MOD
+008320             (WS-FOUND-POS - 1 - WS-SHIFT-KEY + 38, 38) + 1
+008500         MOVE WS-ALPHA-TBL (WS-NEW-POS)
+008550             TO CY-PLAIN-TEXT (WS-SUBSCR:1)
+008600     END-IF.
+008700     GO TO 1000-EXIT.
+008800 1000-EXIT.
+008900     EXIT.
+009000*
+009100*----------------------------------------------------------------*
+009200* 1100-FIND-CHAR - LOCATE WS-CHAR-IN IN THE ALPHABET TABLE AT     *
+009300* SUBSCRIPT WS-SCAN-IDX, RECORDING ITS POSITION IN WS-FOUND-POS.  *
+009400*----------------------------------------------------------------*
+009500 1100-FIND-CHAR.
+009600     IF WS-ALPHA-TBL (WS-SCAN-IDX) EQUAL WS-CHAR-IN
+009700             AND WS-FOUND-POS EQUAL ZERO
+009800         MOVE WS-SCAN-IDX TO WS-FOUND-POS
+009900     END-IF.
+010000     GO TO 1100-EXIT.
+010100 1100-EXIT.
+010200     EXIT.
