@@ -0,0 +1,803 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSUPDT.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2005-08-12.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSUPDT                                             *
+000900* JOB:      CMS-UPDT                                            *
+001000* PURPOSE:  APPLIES ADD/CHANGE/DELETE MAINTENANCE TRANSACTIONS   *
+001100*           AGAINST THE CONTACT MASTER (CT-MASTER-REC), A VSAM   *
+001200*           KSDS KEYED ON CT-SSN WITH CT-RECID AS AN ALTERNATE   *
+001300*           KEY.  TRANSACTIONS ARE MATCHED TO THE MASTER BY      *
+001400*           CT-RECID (TR-RECID) VIA THE ALTERNATE KEY.           *
+001500*                                                                *
+001600* MODIFICATION HISTORY.                                         *
+001700*   2005-08-12  DS   ORIGINAL OLD-MASTER/TRANS/NEW-MASTER UPDATE.*
+001800*   2026-02-09  DS   ADDED CT-SSN FORMAT/CHECK-DIGIT VALIDATION  *
+001900*                    AND CROSS-RECORD DUPLICATE SSN DETECTION.   *
+002000*                    BAD OR DUPLICATE SSNS NO LONGER OVERLAY THE *
+002100*                    MASTER -- THEY ARE REPORTED TO EXCPRPT AND  *
+002200*                    THE PRIOR MASTER VALUES ARE CARRIED FORWARD.*
+002300*   2026-03-16  DS   ADDED CHECKPOINT/RESTART.  CMSCKPT RECORDS  *
+002400*                    THE LAST TRANSACTION RECID FULLY APPLIED    *
+002500*                    EVERY WS-CKPT-INTERVAL TRANSACTIONS.  A RUN *
+002600*                    THAT FINDS AN INCOMPLETE CHECKPOINT AUDITS  *
+002700*                    THE MASTER FOR RECORDS ALREADY STAMPED BY   *
+002800*                    THE FAILED RUN (REPORTED TO EXCPRPT SO THEY *
+002900*                    ARE NOT RE-APPLIED BY HAND) AND RESUMES     *
+003000*                    WITH THE NEXT UNAPPLIED TRANSACTION.        *
+003100*   2026-04-06  DS   ADDED ADDRESS CHANGE HISTORY.  WHEN A       *
+003200*                    CHANGE TRANSACTION REPLACES A MASTER'S      *
+003300*                    ADDRESS, THE OUTGOING CT-ADR1/CT-ADR2/      *
+003400*                    CT-CITY/CT-ST/CT-ZIP VALUES ARE WRITTEN TO  *
+003500*                    ADRHIST BEFORE THE OVERLAY, KEYED BY RECID  *
+003600*                    AND THE EFFECTIVE (RUN) DATE.               *
+003700*   2026-05-18  DS   CONVERTED THE CONTACT MASTER FROM A FLAT    *
+003800*                    SEQUENTIAL OLD-MASTER/NEW-MASTER FILE TO A  *
+003900*                    VSAM KSDS (CTMASTER) KEYED ON CT-SSN, WITH  *
+004000*                    CT-RECID CARRIED AS AN ALTERNATE KEY, SO    *
+004100*                    ONLINE-STYLE PROGRAMS CAN READ A SINGLE     *
+004200*                    CONTACT BY EITHER KEY WITHOUT A FULL FILE   *
+004300*                    PASS (SEE CMSLKUP).  TRANSACTIONS ARE NOW   *
+004400*                    APPLIED TO THE MASTER IN PLACE BY RANDOM    *
+004500*                    READ/WRITE/REWRITE/DELETE INSTEAD OF BY     *
+004600*                    REBUILDING A NEW MASTER EVERY RUN.  THE     *
+004700*                    SORT-BASED DUPLICATE-SSN CHECK ADDED        *
+004800*                    2026-02-09 IS NO LONGER NEEDED FOR ADDS --  *
+004900*                    CT-SSN IS NOW THE PRIMARY KEY, SO THE WRITE *
+005000*                    ITSELF REJECTS A DUPLICATE SSN.  A CHANGE   *
+005100*                    TRANSACTION MAY NOT ALTER CT-SSN, SINCE     *
+005200*                    THAT WOULD MEAN CHANGING THE PRIMARY KEY OF *
+005300*                    AN EXISTING VSAM RECORD; SUCH A TRANSACTION *
+005400*                    IS REJECTED AND MUST BE RESUBMITTED AS A    *
+005500*                    DELETE FOLLOWED BY AN ADD.                  *
+005550*   2026-06-22  DS   CT-SSN, CT-BACT, AND CT-BRTN ARE NOW        *
+005560*                    ENCRYPTED AT REST VIA CMSCRYP BEFORE THEY   *
+005570*                    ARE WRITTEN OR REWRITTEN TO THE MASTER.     *
+005580*                    VALIDATION OF THE INCOMING SSN STILL RUNS   *
+005590*                    AGAINST THE PLAINTEXT TRANSACTION VALUE;    *
+005595*                    ONLY THE STORED COPY IS ENCRYPTED.          *
+005596*   2026-08-09  DS   CT-FIL1/CT-FIL2, RESERVED SINCE 2011, ARE   *
+005597*                    NOW CT-BYED (BENEFIT YEAR END DATE) AND     *
+005598*                    CT-CLMID (CLAIM ID), CARRIED IN FROM THE    *
+005599*                    CLAIMS SYSTEM ON TR-BYED/TR-CLMID SO A      *
+005599*                    CONTACT CAN BE JOINED TO ITS ACTIVE CLAIM   *
+005599*                    WITHOUT A SEPARATE CROSSWALK FILE.          *
+005601*   2026-08-09  DS   2200-PROCESS-ADD NOW LOOKS UP A DUPLICATE   *
+005602*                    SSN BEFORE THE WRITE SO THE COLLIDING       *
+005603*                    RECORD'S RECID CAN BE REPORTED ON EXCPRPT   *
+005604*                    (EX-OTHR-RECID WAS ALWAYS ZERO SINCE THE    *
+005605*                    VSAM CONVERSION).  1065-AUDIT-ONE NOW        *
+005606*                    DECRYPTS CT-SSN BEFORE WRITING EX-SSN --    *
+005607*                    IT PREDATES SSN ENCRYPTION AND WAS NEVER    *
+005608*                    UPDATED, SO IT WAS THE ONLY EXCPRPT WRITER   *
+005609*                    STILL PUTTING CIPHERTEXT IN THAT COLUMN.    *
+005610*                    2300-PROCESS-CHANGE NOW VALIDATES TR-SSN'S   *
+005611*                    FORMAT BEFORE COMPARING IT AGAINST THE       *
+005612*                    STORED KEY, SO A BLANK OR MALFORMED SSN ON   *
+005613*                    A CHANGE TRANSACTION IS REPORTED AS A       *
+005614*                    VALIDATION FAILURE RATHER THAN AS AN        *
+005615*                    ATTEMPTED KEY CHANGE.                       *
+005600*================================================================*
+005700 ENVIRONMENT DIVISION.
+005800 CONFIGURATION SECTION.
+005900 SOURCE-COMPUTER.   IBM-370.
+006000 OBJECT-COMPUTER.   IBM-370.
+006100 INPUT-OUTPUT SECTION.
+006200 FILE-CONTROL.
+006300     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+006400         ORGANIZATION IS INDEXED
+006500         ACCESS MODE IS DYNAMIC
+006600         RECORD KEY IS CT-SSN
+006700         ALTERNATE RECORD KEY IS CT-RECID
+006800         FILE STATUS IS WS-MSTR-FILE-STATUS.
+006900     SELECT TRANS-FILE       ASSIGN TO "TRANSIN"
+007000         ORGANIZATION IS SEQUENTIAL.
+007100     SELECT EXCEPT-RPT       ASSIGN TO "EXCPRPT"
+007200         ORGANIZATION IS LINE SEQUENTIAL.
+007300     SELECT CHECKPOINT-FILE  ASSIGN TO "CMSCKPT"
+007400         ORGANIZATION IS SEQUENTIAL
+007500         FILE STATUS IS WS-CKPT-FILE-STATUS.
+007600     SELECT ADDR-HIST-FILE   ASSIGN TO "ADRHIST"
+007700         ORGANIZATION IS SEQUENTIAL.
+007800 DATA DIVISION.
+007900 FILE SECTION.
+008000 FD  MASTER-FILE.
+008100     COPY CTMST010.
+008200 FD  TRANS-FILE
+008300     RECORDING MODE IS F.
+008400     COPY CTTRAN REPLACING CT-TRAN-REC BY TR-TRANS-REC.
+008500 FD  EXCEPT-RPT.
+008600     COPY CTEXCP REPLACING EX-REPORT-LINE BY EX-EXCEPTION-LINE.
+008700 FD  CHECKPOINT-FILE
+008800     RECORDING MODE IS F.
+008900     COPY CTCKPT.
+009000 FD  ADDR-HIST-FILE
+009100     RECORDING MODE IS F.
+009200     COPY CTADRH.
+009300 WORKING-STORAGE SECTION.
+009400 01  WS-SWITCHES.
+009500     05  WS-TRANS-EOF-SW     PIC X(1)  VALUE 'N'.
+009600         88  TRANS-EOF           VALUE 'Y'.
+009700     05  WS-AUDIT-EOF-SW     PIC X(1)  VALUE 'N'.
+009800         88  AUDIT-EOF           VALUE 'Y'.
+009900     05  WS-SSN-OK-SW        PIC X(1)  VALUE 'Y'.
+010000         88  SSN-IS-VALID        VALUE 'Y'.
+010100         88  SSN-IS-INVALID      VALUE 'N'.
+010200     05  WS-RESTART-SW       PIC X(1)  VALUE 'N'.
+010300         88  RESTART-RUN         VALUE 'Y'.
+010310     05  WS-DUP-SSN-SW       PIC X(1)  VALUE 'N'.
+010320         88  DUP-SSN-FOUND       VALUE 'Y'.
+010400 01  WS-COUNTERS             COMP.
+010500     05  WS-ADD-COUNT        PIC 9(8)  VALUE ZERO.
+010600     05  WS-CHANGE-COUNT     PIC 9(8)  VALUE ZERO.
+010700     05  WS-DELETE-COUNT     PIC 9(8)  VALUE ZERO.
+010800     05  WS-REJECT-COUNT     PIC 9(8)  VALUE ZERO.
+010900 01  WS-MSTR-FILE-STATUS     PIC X(2).
+011000 01  WS-RUN-DATE             PIC X(10).
+011100 01  WS-CURRENT-DTTM.
+011200     05  WS-CD-DATE          PIC X(8).
+011300     05  WS-CD-TIME          PIC X(6).
+011400 01  WS-TIMESTAMP            PIC X(26).
+011500*----------------------------------------------------------------*
+011600* CHECKPOINT/RESTART WORK AREAS.  WS-CKPT-INTERVAL CONTROLS HOW  *
+011700* OFTEN CMSCKPT IS REWRITTEN; WS-RUN-START-STAMP IS CARRIED      *
+011800* FORWARD FROM THE ORIGINAL FAILED RUN ON A RESTART SO THE       *
+011900* ALREADY-UPDATED AUDIT CAN TELL WHICH CT-UPDDT STAMPS BELONG TO *
+012000* THIS ATTEMPT.  WS-RESTART-RECID IS THE LAST TR-RECID FULLY     *
+012100* APPLIED BY THE FAILED RUN.                                     *
+012200*----------------------------------------------------------------*
+012300 01  WS-RESTART-RECID        PIC 9(8)  VALUE ZERO.
+012400 01  WS-RUN-START-STAMP      PIC X(26).
+012500 01  WS-CKPT-INTERVAL        PIC 9(4)  COMP VALUE 500.
+012600 01  WS-RECS-SINCE-CKPT      PIC 9(4)  COMP VALUE ZERO.
+012700 01  WS-CKPT-FILE-STATUS     PIC X(2).
+012800*----------------------------------------------------------------*
+012900* WORK AREA PASSED INTO 4000-VALIDATE-SSN -- THE PARAGRAPH       *
+013000* VALIDATES WHATEVER SSN IS CURRENTLY MOVED INTO WS-SSN-CHECK.   *
+013100*----------------------------------------------------------------*
+013200 01  WS-SSN-CHECK            PIC X(11).
+013300 01  WS-SSN-DIGITS-X.
+013400     05  WS-SSN-AREA         PIC X(3).
+013500     05  WS-SSN-DASH1        PIC X(1).
+013600     05  WS-SSN-GROUP        PIC X(2).
+013700     05  WS-SSN-DASH2        PIC X(1).
+013800     05  WS-SSN-SERIAL       PIC X(4).
+013900 01  WS-SSN-NUMERIC          PIC 9(9).
+014000 01  WS-SSN-NUM-TBL REDEFINES WS-SSN-NUMERIC
+014100                             PIC 9(1) OCCURS 9 TIMES.
+014200 01  WS-CHECK-SUM            PIC 9(4)  COMP.
+014300 01  WS-CHECK-PROD           PIC 9(4)  COMP.
+014400 01  WS-CHECK-SUBSCR         PIC 9(2)  COMP.
+014500*----------------------------------------------------------------*
+014600* WORK AREA PASSED INTO 4900-REJECT-TRANSACTION.                 *
+014700*----------------------------------------------------------------*
+014800 01  WS-REJ-RECID            PIC 9(8).
+014810 01  WS-REJ-OTHR-RECID       PIC 9(8).
+014900 01  WS-REJ-SSN              PIC X(11).
+015000 01  WS-REJ-TYPE             PIC X(12).
+015100 01  WS-REJ-MSG              PIC X(60).
+015110*----------------------------------------------------------------*
+015120* CALL PARAMETERS AND WORK AREA FOR CMSCRYP, THE SHOP'S FIELD-    *
+015130* LEVEL ENCRYPT/DECRYPT SUBPROGRAM FOR CT-SSN, CT-BACT, AND       *
+015140* CT-BRTN.  WS-ENC-SSN HOLDS THE ENCRYPTED FORM OF AN INCOMING    *
+015150* TRANSACTION'S SSN SO IT CAN BE COMPARED AGAINST THE (ALREADY    *
+015160* ENCRYPTED) CT-SSN ON A CHANGE TRANSACTION WITHOUT EVER          *
+015170* DECRYPTING WHAT IS ON FILE.                                     *
+015180*----------------------------------------------------------------*
+015190     COPY CTCRYP.
+015200 01  WS-ENC-SSN              PIC X(11).
+015205 01  WS-DEC-SSN              PIC X(11).
+015206*----------------------------------------------------------------*
+015207* 2240-CHECK-DUP-SSN WORK AREA.  WS-NEW-MASTER-REC HOLDS THE ADD  *
+015208* TRANSACTION'S FULLY-BUILT MASTER RECORD WHILE THE DUPLICATE-    *
+015209* SSN LOOKUP READ OVERLAYS CT-MASTER-REC, SO IT CAN BE RESTORED   *
+015211* AFTERWARD REGARDLESS OF WHETHER A DUPLICATE WAS FOUND.  WS-DUP- *
+015212* OTHR-RECID CARRIES THE COLLIDING RECORD'S CT-RECID FORWARD TO   *
+015213* EX-OTHR-RECID ON THE EXCEPTION REPORT.                         *
+015214*----------------------------------------------------------------*
+015215 01  WS-NEW-MASTER-REC       PIC X(1200).
+015220 01  WS-DUP-OTHR-RECID       PIC 9(8).
+015230 PROCEDURE DIVISION.
+015300 0000-MAINLINE.
+015400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+015500     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+015600         UNTIL TRANS-EOF.
+015700     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+015800     STOP RUN.
+015900*
+016000 1000-INITIALIZE.
+016100     ACCEPT WS-CD-DATE FROM DATE YYYYMMDD.
+016200     ACCEPT WS-CD-TIME FROM TIME.
+016300     STRING WS-CD-DATE (1:4) '-' WS-CD-DATE (5:2) '-'
+016400            WS-CD-DATE (7:2)
+016500         DELIMITED BY SIZE INTO WS-RUN-DATE.
+016600     STRING WS-CD-DATE (1:4) '-' WS-CD-DATE (5:2) '-'
+016700            WS-CD-DATE (7:2) '-' WS-CD-TIME (1:2) '.'
+016800            WS-CD-TIME (3:2) '.' WS-CD-TIME (5:2) '.000000'
+016900         DELIMITED BY SIZE INTO WS-TIMESTAMP.
+017000     PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+017100     OPEN I-O   MASTER-FILE.
+017110     IF WS-MSTR-FILE-STATUS NOT = '00'
+017120         DISPLAY 'CMSUPDT - CTMASTER OPEN FAILED - STATUS '
+017130             WS-MSTR-FILE-STATUS
+017140         MOVE 16 TO RETURN-CODE
+017150         STOP RUN
+017160     END-IF.
+017200     OPEN INPUT TRANS-FILE.
+017300     IF RESTART-RUN
+017350         OPEN EXTEND EXCEPT-RPT
+017360         OPEN EXTEND ADDR-HIST-FILE
+017400         PERFORM 1060-RESTART-AUDIT THRU 1060-EXIT
+017700         PERFORM 1080-FASTFWD-TRANS THRU 1080-EXIT
+017800     ELSE
+017900         OPEN OUTPUT EXCEPT-RPT
+018000         OPEN OUTPUT ADDR-HIST-FILE
+018100         PERFORM 1200-READ-TRANS THRU 1200-EXIT
+018200     END-IF.
+018300     GO TO 1000-EXIT.
+018400 1000-EXIT.
+018500     EXIT.
+018600*
+018700*----------------------------------------------------------------*
+018800* 1050-CHECK-RESTART                                             *
+018900*   LOOKS FOR A CMSCKPT LEFT BEHIND BY A PRIOR RUN THAT DID NOT   *
+019000*   COMPLETE.  IF ONE IS FOUND AND MARKED INCOMPLETE, THIS RUN IS *
+019100*   A RESTART -- WS-RESTART-RECID AND WS-RUN-START-STAMP ARE     *
+019200*   LOADED FROM IT.  OTHERWISE THIS IS A FRESH RUN AND THE       *
+019300*   JUST-BUILT WS-TIMESTAMP BECOMES THE RUN START.               *
+019400*----------------------------------------------------------------*
+019500 1050-CHECK-RESTART.
+019600     MOVE WS-TIMESTAMP TO WS-RUN-START-STAMP.
+019700     OPEN INPUT CHECKPOINT-FILE.
+019800     IF WS-CKPT-FILE-STATUS EQUAL '00'
+019900         READ CHECKPOINT-FILE
+020000             AT END
+020100                 CLOSE CHECKPOINT-FILE
+020200                 GO TO 1050-EXIT
+020300         END-READ
+020400         CLOSE CHECKPOINT-FILE
+020500         IF CK-RUN-INCOMPLETE
+020600             SET RESTART-RUN TO TRUE
+020700             MOVE CK-LAST-RECID      TO WS-RESTART-RECID
+020800             MOVE CK-RUN-START-STAMP TO WS-RUN-START-STAMP
+020900         END-IF
+021000     END-IF.
+021100     GO TO 1050-EXIT.
+021200 1050-EXIT.
+021300     EXIT.
+021400*
+021500*----------------------------------------------------------------*
+021600* 1060-RESTART-AUDIT                                             *
+021700*   THE FAILED RUN MAY HAVE ALREADY APPLIED SOME TRANSACTIONS     *
+021800*   PAST THE LAST CHECKPOINT BEFORE IT WENT DOWN.  SCAN THE       *
+021900*   MASTER SEQUENTIALLY (ACCESS MODE IS DYNAMIC ALLOWS THIS EVEN  *
+022000*   THOUGH IT IS A KSDS) AND REPORT ANY RECORD WHOSE CT-UPDDT IS  *
+022100*   AT OR AFTER THIS RUN'S START, SO THE OPERATOR KNOWS NOT TO    *
+022200*   RE-KEY THOSE TRANSACTIONS BY HAND.                            *
+022300*----------------------------------------------------------------*
+022400 1060-RESTART-AUDIT.
+022500     MOVE 'N' TO WS-AUDIT-EOF-SW.
+022600     PERFORM 1065-AUDIT-ONE THRU 1065-EXIT
+022700         UNTIL AUDIT-EOF.
+022800     GO TO 1060-EXIT.
+022900 1060-EXIT.
+023000     EXIT.
+023100*
+023200 1065-AUDIT-ONE.
+023300     READ MASTER-FILE NEXT RECORD
+023400         AT END
+023500             SET AUDIT-EOF TO TRUE
+023600             GO TO 1065-EXIT
+023700     END-READ.
+023800     IF CT-UPDDT >= WS-RUN-START-STAMP
+023900         MOVE WS-RUN-DATE    TO EX-RUN-DATE
+024000         MOVE 'ALREADY-UPD'  TO EX-TYPE
+024100         MOVE CT-RECID       TO EX-RECID
+024200         MOVE ZERO           TO EX-OTHR-RECID
+024210         MOVE 'D'                TO CY-FUNCTION
+024220         MOVE 11                 TO CY-LENGTH
+024230         MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT
+024240         MOVE CT-SSN             TO CY-CIPHER-TEXT (1:11)
+024250         CALL 'CMSCRYP' USING CY-CRYPT-PARMS
+024260         MOVE CY-PLAIN-TEXT (1:11) TO WS-DEC-SSN
+024300         MOVE WS-DEC-SSN     TO EX-SSN
+024400         MOVE 'ALREADY UPDATED BY FAILED RUN - DO NOT REAPPLY'
+024500             TO EX-MESSAGE
+024600         WRITE EX-EXCEPTION-LINE
+024700     END-IF.
+024800     GO TO 1065-EXIT.
+024900 1065-EXIT.
+025000     EXIT.
+025100*
+025200*----------------------------------------------------------------*
+025300* 1080-FASTFWD-TRANS                                             *
+025400*   ON A RESTART, READS AND DISCARDS TRANSACTIONS ALREADY         *
+025500*   APPLIED BY THE FAILED RUN SO PROCESSING RESUMES RIGHT AFTER   *
+025600*   THE LAST CHECKPOINTED TR-RECID INSTEAD OF FROM THE TOP OF     *
+025700*   THE FILE.                                                    *
+025800*----------------------------------------------------------------*
+025900 1080-FASTFWD-TRANS.
+026000     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+026100     PERFORM 1085-FFWD-TRANS-STEP THRU 1085-EXIT
+026200         UNTIL TRANS-EOF
+026300             OR TR-RECID > WS-RESTART-RECID.
+026400     GO TO 1080-EXIT.
+026500 1080-EXIT.
+026600     EXIT.
+026700*
+026800 1085-FFWD-TRANS-STEP.
+026900     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+027000     GO TO 1085-EXIT.
+027100 1085-EXIT.
+027200     EXIT.
+027300*
+027400 1200-READ-TRANS.
+027500     READ TRANS-FILE
+027600         AT END
+027700             SET TRANS-EOF TO TRUE
+027800             MOVE 99999999 TO TR-RECID
+027900     END-READ.
+028000     GO TO 1200-EXIT.
+028100 1200-EXIT.
+028200     EXIT.
+028300*
+028400*----------------------------------------------------------------*
+028500* 2000-PROCESS-TRANS                                             *
+028600*   DISPATCHES ONE TRANSACTION TO ITS ADD/CHANGE/DELETE HANDLER   *
+028700*   BY RANDOM ACCESS AGAINST MASTER-FILE, CHECKPOINTS, THEN       *
+028800*   READS THE NEXT TRANSACTION.                                  *
+028900*----------------------------------------------------------------*
+029000 2000-PROCESS-TRANS.
+029100     IF TR-ACTN-ADD
+029200         PERFORM 2200-PROCESS-ADD THRU 2200-EXIT
+029300     ELSE
+029400         IF TR-ACTN-CHANGE
+029500             PERFORM 2300-PROCESS-CHANGE THRU 2300-EXIT
+029600         ELSE
+029700             IF TR-ACTN-DELETE
+029800                 PERFORM 2400-PROCESS-DELETE THRU 2400-EXIT
+029900             ELSE
+030000                 MOVE TR-RECID        TO WS-REJ-RECID
+030050                 MOVE ZERO            TO WS-REJ-OTHR-RECID
+030100                 MOVE TR-SSN          TO WS-REJ-SSN
+030200                 MOVE 'BAD-ACTN-CD'   TO WS-REJ-TYPE
+030300                 MOVE 'ACTION CODE NOT A/C/D - REJECTED.'
+030400                     TO WS-REJ-MSG
+030500                 PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+030600             END-IF
+030700         END-IF
+030800     END-IF.
+030900     PERFORM 7000-CHECKPOINT-TICK THRU 7000-EXIT.
+031000     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+031100     GO TO 2000-EXIT.
+031200 2000-EXIT.
+031300     EXIT.
+031400*
+031500 2200-PROCESS-ADD.
+031600     MOVE TR-RECID           TO CT-RECID.
+031650     MOVE TR-SSN             TO WS-SSN-CHECK.
+031700     PERFORM 4000-VALIDATE-SSN THRU 4000-EXIT.
+032400     IF SSN-IS-INVALID
+032500         MOVE TR-RECID       TO WS-REJ-RECID
+032550         MOVE ZERO           TO WS-REJ-OTHR-RECID
+032600         MOVE WS-SSN-CHECK   TO WS-REJ-SSN
+032700         MOVE 'BAD-SSN-ADD'  TO WS-REJ-TYPE
+032800         MOVE 'SSN FAILED VALIDATION - REJECTED.'
+032900             TO WS-REJ-MSG
+033000         PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+033100         GO TO 2200-EXIT
+033200     END-IF.
+033210     PERFORM 2210-COPY-TRAN-FIELDS THRU 2210-EXIT.
+033220     PERFORM 2220-ENCRYPT-SSN THRU 2220-EXIT.
+033230     PERFORM 2230-ENCRYPT-BANK-FIELDS THRU 2230-EXIT.
+033240     MOVE WS-TIMESTAMP       TO CT-CRTDT.
+033250     MOVE WS-TIMESTAMP       TO CT-UPDDT.
+033260     PERFORM 2240-CHECK-DUP-SSN THRU 2240-EXIT.
+033270     IF DUP-SSN-FOUND
+033280         MOVE TR-RECID            TO WS-REJ-RECID
+033290         MOVE WS-DUP-OTHR-RECID   TO WS-REJ-OTHR-RECID
+033291         MOVE WS-SSN-CHECK        TO WS-REJ-SSN
+033292         MOVE 'DUP-KEY-ADD'       TO WS-REJ-TYPE
+033293         MOVE 'SSN OR RECID ALREADY ON FILE - ADD REJECTED.'
+033294             TO WS-REJ-MSG
+033295         PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+033296         GO TO 2200-EXIT
+033297     END-IF.
+033300     WRITE CT-MASTER-REC
+033400         INVALID KEY
+033500             MOVE TR-RECID        TO WS-REJ-RECID
+033550             MOVE ZERO            TO WS-REJ-OTHR-RECID
+033600             MOVE WS-SSN-CHECK    TO WS-REJ-SSN
+033700             MOVE 'DUP-KEY-ADD'   TO WS-REJ-TYPE
+033800             MOVE 'SSN OR RECID ALREADY ON FILE - ADD REJECTED.'
+033900                 TO WS-REJ-MSG
+034000             PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+034100         NOT INVALID KEY
+034200             ADD 1 TO WS-ADD-COUNT
+034300     END-WRITE.
+034400     GO TO 2200-EXIT.
+034500 2200-EXIT.
+034600     EXIT.
+034700*
+034800 2210-COPY-TRAN-FIELDS.
+034900     MOVE TR-FNAM            TO CT-FNAM.
+035000     MOVE TR-MNAM            TO CT-MNAM.
+035100     MOVE TR-LNAM            TO CT-LNAM.
+035200     MOVE TR-SUFX            TO CT-SUFX.
+035400     MOVE TR-DOB             TO CT-DOB.
+035500     MOVE TR-GNDR            TO CT-GNDR.
+035600     MOVE TR-ETHN            TO CT-ETHN.
+035700     MOVE TR-PTEL            TO CT-PTEL.
+035800     MOVE TR-MTEL            TO CT-MTEL.
+035900     MOVE TR-WTEL            TO CT-WTEL.
+036000     MOVE TR-EMAL            TO CT-EMAL.
+036100     MOVE TR-ADR1            TO CT-ADR1.
+036200     MOVE TR-ADR2            TO CT-ADR2.
+036300     MOVE TR-CITY            TO CT-CITY.
+036400     MOVE TR-ST              TO CT-ST.
+036500     MOVE TR-ZIP             TO CT-ZIP.
+036600     MOVE TR-ADTYP           TO CT-ADTYP.
+036700     MOVE TR-MADR1           TO CT-MADR1.
+036800     MOVE TR-MADR2           TO CT-MADR2.
+036900     MOVE TR-MCITY           TO CT-MCITY.
+037000     MOVE TR-MST             TO CT-MST.
+037100     MOVE TR-MZIP            TO CT-MZIP.
+037200     MOVE TR-EMRG            TO CT-EMRG.
+037300     MOVE TR-ETEL            TO CT-ETEL.
+037400     MOVE TR-EREL            TO CT-EREL.
+037500     MOVE TR-DLN             TO CT-DLN.
+037600     MOVE TR-DLST            TO CT-DLST.
+037900     MOVE TR-MSTAT           TO CT-MSTAT.
+038000     MOVE TR-DPNDS           TO CT-DPNDS.
+038100     MOVE TR-LANG            TO CT-LANG.
+038200     MOVE TR-VETF            TO CT-VETF.
+038300     MOVE TR-DISF            TO CT-DISF.
+038400     MOVE TR-STAT            TO CT-STAT.
+038500     MOVE TR-SRCCD           TO CT-SRCCD.
+038550     MOVE TR-BYED            TO CT-BYED.
+038570     MOVE TR-CLMID           TO CT-CLMID.
+038600     GO TO 2210-EXIT.
+038700 2210-EXIT.
+038800     EXIT.
+038900*
+038905*----------------------------------------------------------------*
+038906* 2220-ENCRYPT-SSN                                                *
+038907*   ENCRYPTS TR-SSN, WHICH HAS ALREADY PASSED 4000-VALIDATE-SSN    *
+038908*   IN PLAINTEXT, INTO CT-SSN VIA CMSCRYP.  CALLED ONLY FROM       *
+038909*   2200-PROCESS-ADD -- CT-SSN IS THE VSAM PRIMARY KEY AND MAY     *
+038910*   NEVER BE CHANGED ONCE WRITTEN, SO 2300-PROCESS-CHANGE HAS NO   *
+038911*   NEED TO ENCRYPT IT AGAIN.                                     *
+038912*----------------------------------------------------------------*
+038913 2220-ENCRYPT-SSN.
+038914     MOVE 'E'                TO CY-FUNCTION.
+038915     MOVE 11                 TO CY-LENGTH.
+038916     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+038917     MOVE TR-SSN             TO CY-PLAIN-TEXT (1:11).
+038918     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+038919     MOVE CY-CIPHER-TEXT (1:11) TO CT-SSN.
+038920     GO TO 2220-EXIT.
+038921 2220-EXIT.
+038922     EXIT.
+038923*
+038924*----------------------------------------------------------------*
+038925* 2230-ENCRYPT-BANK-FIELDS                                        *
+038930*   ENCRYPTS CT-BACT AND CT-BRTN, JUST COPIED IN FROM THE          *
+038940*   TRANSACTION BY 2210-COPY-TRAN-FIELDS, VIA CMSCRYP SO THE       *
+038950*   BANKING DATA NEVER REACHES DASD IN THE CLEAR.                  *
+038960*----------------------------------------------------------------*
+038970 2230-ENCRYPT-BANK-FIELDS.
+038980     MOVE 'E'                TO CY-FUNCTION.
+038990     MOVE 20                 TO CY-LENGTH.
+039000     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+039010     MOVE CT-BACT            TO CY-PLAIN-TEXT (1:20).
+039020     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+039030     MOVE CY-CIPHER-TEXT (1:20) TO CT-BACT.
+039040     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+039050     MOVE CT-BRTN            TO CY-PLAIN-TEXT (1:20).
+039060     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+039070     MOVE CY-CIPHER-TEXT (1:20) TO CT-BRTN.
+039080     GO TO 2230-EXIT.
+039090 2230-EXIT.
+039095     EXIT.
+038999*
+039096*----------------------------------------------------------------*
+039097* 2240-CHECK-DUP-SSN                                              *
+039098*   CT-SSN HAS ALREADY BEEN SET TO THE (ENCRYPTED) SSN FOR THIS    *
+039099*   ADD, SO THE KSDS PRIMARY KEY WILL REJECT A DUPLICATE ON THE    *
+039101*   FOLLOWING WRITE REGARDLESS -- THIS PRE-CHECK EXISTS ONLY TO    *
+039102*   RECOVER THE COLLIDING RECORD'S CT-RECID FOR EX-OTHR-RECID ON   *
+039103*   THE EXCEPTION REPORT, SINCE WRITE...INVALID KEY DOES NOT LEAVE *
+039104*   THE EXISTING RECORD AVAILABLE.  THE KEYED READ OVERLAYS        *
+039105*   CT-MASTER-REC, SO THE JUST-BUILT RECORD IS SAVED BEFORE THE    *
+039106*   READ AND RESTORED AFTER IT REGARDLESS OF THE OUTCOME.          *
+039107*----------------------------------------------------------------*
+039108 2240-CHECK-DUP-SSN.
+039109     MOVE 'N'                TO WS-DUP-SSN-SW.
+039110     MOVE CT-MASTER-REC      TO WS-NEW-MASTER-REC.
+039111     READ MASTER-FILE KEY IS CT-SSN
+039112         INVALID KEY
+039113             CONTINUE
+039114         NOT INVALID KEY
+039115             SET DUP-SSN-FOUND TO TRUE
+039116             MOVE CT-RECID    TO WS-DUP-OTHR-RECID
+039117     END-READ.
+039118     MOVE WS-NEW-MASTER-REC  TO CT-MASTER-REC.
+039119     GO TO 2240-EXIT.
+039120 2240-EXIT.
+039121     EXIT.
+039122*
+039200*----------------------------------------------------------------*
+039210* 2260-ADDR-HIST-CHECK                                           *
+039220*   CALLED FROM 2300-PROCESS-CHANGE JUST BEFORE THE INCOMING      *
+039300*   TRANSACTION OVERLAYS THE ADDRESS ON CT-MASTER-REC.  IF THE    *
+039400*   TRANSACTION'S ADDRESS DIFFERS FROM WHAT IS CURRENTLY ON FILE, *
+039500*   THE OUTGOING ADDRESS IS WRITTEN TO ADRHIST BEFORE IT IS LOST. *
+039600*----------------------------------------------------------------*
+039700 2260-ADDR-HIST-CHECK.
+039800     IF TR-ADR1 = CT-ADR1 AND
+039900        TR-ADR2 = CT-ADR2 AND
+040000        TR-CITY = CT-CITY AND
+040100        TR-ST   = CT-ST   AND
+040200        TR-ZIP  = CT-ZIP
+040300         GO TO 2260-EXIT
+040400     END-IF.
+040500     MOVE CT-RECID           TO AH-RECID.
+040600     MOVE WS-RUN-DATE        TO AH-EFFDT.
+040700     MOVE CT-ADR1            TO AH-ADR1.
+040800     MOVE CT-ADR2            TO AH-ADR2.
+040900     MOVE CT-CITY            TO AH-CITY.
+041000     MOVE CT-ST              TO AH-ST.
+041100     MOVE CT-ZIP             TO AH-ZIP.
+041200     WRITE AH-ADDR-HIST-REC.
+041300     GO TO 2260-EXIT.
+041400 2260-EXIT.
+041500     EXIT.
+041600*
+041700*----------------------------------------------------------------*
+041800* 2300-PROCESS-CHANGE                                            *
+041900*   LOCATES THE MASTER BY THE ALTERNATE KEY (TR-RECID) AND        *
+042000*   APPLIES THE TRANSACTION'S FIELDS IN PLACE.  CT-SSN IS THE     *
+042100*   PRIMARY VSAM KEY AND MAY NOT BE CHANGED BY A CHANGE           *
+042200*   TRANSACTION -- SUCH A TRANSACTION MUST BE RESUBMITTED AS A    *
+042300*   DELETE FOLLOWED BY AN ADD.                                   *
+042400*----------------------------------------------------------------*
+042500 2300-PROCESS-CHANGE.
+042600     MOVE TR-RECID TO CT-RECID.
+042700     READ MASTER-FILE KEY IS CT-RECID
+042800         INVALID KEY
+042900             MOVE TR-RECID      TO WS-REJ-RECID
+042950             MOVE ZERO          TO WS-REJ-OTHR-RECID
+043000             MOVE TR-SSN        TO WS-REJ-SSN
+043100             MOVE 'CHG-NOTFND'  TO WS-REJ-TYPE
+043200             MOVE 'RECID NOT ON FILE - CHANGE REJECTED.'
+043300                 TO WS-REJ-MSG
+043400             PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+043500             GO TO 2300-EXIT
+043600     END-READ.
+043605     MOVE TR-SSN TO WS-SSN-CHECK.
+043608     PERFORM 4000-VALIDATE-SSN THRU 4000-EXIT.
+043611     IF SSN-IS-INVALID
+043614         MOVE TR-RECID        TO WS-REJ-RECID
+043617         MOVE ZERO            TO WS-REJ-OTHR-RECID
+043620         MOVE TR-SSN          TO WS-REJ-SSN
+043623         MOVE 'BAD-SSN-CHG'   TO WS-REJ-TYPE
+043626         MOVE 'SSN FAILED VALIDATION - REJECTED.'
+043629             TO WS-REJ-MSG
+043632         PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+043635         GO TO 2300-EXIT
+043638     END-IF.
+043644     MOVE 'E'                TO CY-FUNCTION.
+043647     MOVE 11                 TO CY-LENGTH.
+043650     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+043653     MOVE TR-SSN             TO CY-PLAIN-TEXT (1:11).
+043656     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+043659     MOVE CY-CIPHER-TEXT (1:11) TO WS-ENC-SSN.
+043700     IF WS-ENC-SSN NOT = CT-SSN
+043800         MOVE TR-RECID        TO WS-REJ-RECID
+043850         MOVE ZERO            TO WS-REJ-OTHR-RECID
+043900         MOVE TR-SSN          TO WS-REJ-SSN
+044000         MOVE 'SSN-CHG-NA'    TO WS-REJ-TYPE
+044100         MOVE 'SSN IS THE MASTER KEY AND CANNOT BE CHANGED.'
+044200             TO WS-REJ-MSG
+044300         PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+044400         GO TO 2300-EXIT
+044500     END-IF.
+045700     PERFORM 2260-ADDR-HIST-CHECK THRU 2260-EXIT.
+045800     PERFORM 2210-COPY-TRAN-FIELDS THRU 2210-EXIT.
+045850     PERFORM 2230-ENCRYPT-BANK-FIELDS THRU 2230-EXIT.
+045900     MOVE WS-TIMESTAMP TO CT-UPDDT.
+046000     REWRITE CT-MASTER-REC
+046100         INVALID KEY
+046200             MOVE TR-RECID        TO WS-REJ-RECID
+046250             MOVE ZERO            TO WS-REJ-OTHR-RECID
+046300             MOVE TR-SSN          TO WS-REJ-SSN
+046400             MOVE 'CHG-RWRT-ERR'  TO WS-REJ-TYPE
+046500             MOVE 'REWRITE FAILED - CHANGE REJECTED.'
+046600                 TO WS-REJ-MSG
+046700             PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+046800         NOT INVALID KEY
+046900             ADD 1 TO WS-CHANGE-COUNT
+047000     END-REWRITE.
+047100     GO TO 2300-EXIT.
+047200 2300-EXIT.
+047300     EXIT.
+047400*
+047500*----------------------------------------------------------------*
+047600* 2400-PROCESS-DELETE                                            *
+047700*   LOCATES THE MASTER BY THE ALTERNATE KEY (TR-RECID) AND        *
+047800*   DELETES IT.                                                  *
+047900*----------------------------------------------------------------*
+048000 2400-PROCESS-DELETE.
+048100     MOVE TR-RECID TO CT-RECID.
+048200     READ MASTER-FILE KEY IS CT-RECID
+048300         INVALID KEY
+048400             MOVE TR-RECID      TO WS-REJ-RECID
+048450             MOVE ZERO          TO WS-REJ-OTHR-RECID
+048500             MOVE TR-SSN        TO WS-REJ-SSN
+048600             MOVE 'DEL-NOTFND'  TO WS-REJ-TYPE
+048700             MOVE 'RECID NOT ON FILE - DELETE REJECTED.'
+048800                 TO WS-REJ-MSG
+048900             PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+049000             GO TO 2400-EXIT
+049100     END-READ.
+049200     DELETE MASTER-FILE RECORD
+049300         INVALID KEY
+049400             MOVE TR-RECID      TO WS-REJ-RECID
+049450             MOVE ZERO          TO WS-REJ-OTHR-RECID
+049500             MOVE TR-SSN        TO WS-REJ-SSN
+049600             MOVE 'DEL-ERROR'   TO WS-REJ-TYPE
+049700             MOVE 'DELETE FAILED - TRANSACTION REJECTED.'
+049800                 TO WS-REJ-MSG
+049900             PERFORM 4900-REJECT-TRANSACTION THRU 4900-EXIT
+050000         NOT INVALID KEY
+050100             ADD 1 TO WS-DELETE-COUNT
+050200     END-DELETE.
+050300     GO TO 2400-EXIT.
+050400 2400-EXIT.
+050500     EXIT.
+050600*
+050700*----------------------------------------------------------------*
+050800* 4000-VALIDATE-SSN                                              *
+050900*   BASIC FORMAT AND CHECK-DIGIT TEST ON WS-SSN-CHECK.           *
+051000*   REQUIRED FORMAT IS NNN-NN-NNNN.  REJECTS BLANK, ALL-ZERO      *
+051100*   AREA/GROUP/SERIAL PORTIONS, RESERVED AREA NUMBERS (000, 666, *
+051200*   900-999), AND RUNS A MODULUS-10 CHECK-DIGIT TEST AGAINST THE *
+051300*   9 SSN DIGITS TO CATCH TRANSPOSED OR KEYED-GARBAGE VALUES.     *
+051400*   SETS WS-SSN-OK-SW.                                           *
+051500*----------------------------------------------------------------*
+051600 4000-VALIDATE-SSN.
+051700     SET SSN-IS-VALID TO TRUE.
+051800     MOVE WS-SSN-CHECK TO WS-SSN-DIGITS-X.
+051900     IF WS-SSN-CHECK EQUAL SPACES
+052000         SET SSN-IS-INVALID TO TRUE
+052100         GO TO 4000-EXIT
+052200     END-IF.
+052300     IF WS-SSN-DASH1 NOT EQUAL '-' OR
+052400        WS-SSN-DASH2 NOT EQUAL '-' OR
+052500        WS-SSN-AREA   IS NOT NUMERIC OR
+052600        WS-SSN-GROUP  IS NOT NUMERIC OR
+052700        WS-SSN-SERIAL IS NOT NUMERIC
+052800         SET SSN-IS-INVALID TO TRUE
+052900         GO TO 4000-EXIT
+053000     END-IF.
+053100     IF WS-SSN-AREA   EQUAL '000' OR
+053200        WS-SSN-AREA   EQUAL '666' OR
+053300        WS-SSN-AREA   >= '900'    OR
+053400        WS-SSN-GROUP  EQUAL '00'  OR
+053500        WS-SSN-SERIAL EQUAL '0000'
+053600         SET SSN-IS-INVALID TO TRUE
+053700         GO TO 4000-EXIT
+053800     END-IF.
+053900     MOVE WS-SSN-AREA   TO WS-SSN-NUMERIC (1:3).
+054000     MOVE WS-SSN-GROUP  TO WS-SSN-NUMERIC (4:2).
+054100     MOVE WS-SSN-SERIAL TO WS-SSN-NUMERIC (6:4).
+054200     MOVE ZERO TO WS-CHECK-SUM.
+054300     PERFORM 4010-LUHN-DIGIT THRU 4010-EXIT
+054400         VARYING WS-CHECK-SUBSCR FROM 1 BY 1
+054500         UNTIL WS-CHECK-SUBSCR > 9.
+054600     IF FUNCTION MOD (WS-CHECK-SUM, 10) NOT EQUAL ZERO
+054700         SET SSN-IS-INVALID TO TRUE
+054800     END-IF.
+054900     GO TO 4000-EXIT.
+055000 4000-EXIT.
+055100     EXIT.
+055200*
+055300*----------------------------------------------------------------*
+055400* 4010-LUHN-DIGIT - ACCUMULATE ONE DOUBLED-ALTERNATE-DIGIT       *
+055500* STANDARD LUHN CONTRIBUTION FOR SUBSCRIPT WS-CHECK-SUBSCR.      *
+055600*----------------------------------------------------------------*
+055700 4010-LUHN-DIGIT.
+055800     IF FUNCTION MOD (WS-CHECK-SUBSCR, 2) EQUAL ZERO
+055900         ADD WS-SSN-NUM-TBL (WS-CHECK-SUBSCR) TO WS-CHECK-SUM
+056000     ELSE
+056100         COMPUTE WS-CHECK-PROD =
+056200             WS-SSN-NUM-TBL (WS-CHECK-SUBSCR) * 2
+056300         IF WS-CHECK-PROD > 9
+056400             SUBTRACT 9 FROM WS-CHECK-PROD
+056500         END-IF
+056600         ADD WS-CHECK-PROD TO WS-CHECK-SUM
+056700     END-IF.
+056800     GO TO 4010-EXIT.
+056900 4010-EXIT.
+057000     EXIT.
+057100*
+057200*----------------------------------------------------------------*
+057300* 4900-REJECT-TRANSACTION - WRITE ONE LINE TO THE EXCEPTION      *
+057400* REPORT FOR A REJECTED TRANSACTION.  USES WS-REJ-RECID/         *
+057450* WS-REJ-OTHR-RECID/WS-REJ-SSN/WS-REJ-TYPE/WS-REJ-MSG SET BY THE *
+057460* CALLER.  WS-REJ-OTHR-RECID IS ZERO UNLESS THE REJECT REASON    *
+057470* INVOLVES A SECOND MASTER RECORD (E.G. DUP-KEY-ADD).            *
+057600*----------------------------------------------------------------*
+057700 4900-REJECT-TRANSACTION.
+057800     MOVE WS-RUN-DATE        TO EX-RUN-DATE.
+057900     MOVE WS-REJ-TYPE        TO EX-TYPE.
+058000     MOVE WS-REJ-RECID       TO EX-RECID.
+058100     MOVE WS-REJ-OTHR-RECID  TO EX-OTHR-RECID.
+058200     MOVE WS-REJ-SSN         TO EX-SSN.
+058300     MOVE WS-REJ-MSG         TO EX-MESSAGE.
+058400     WRITE EX-EXCEPTION-LINE.
+058500     ADD 1 TO WS-REJECT-COUNT.
+058600     GO TO 4900-EXIT.
+058700 4900-EXIT.
+058800     EXIT.
+058900*
+059000*----------------------------------------------------------------*
+059100* 7000-CHECKPOINT-TICK                                           *
+059200*   CALLED AFTER EVERY TRANSACTION IS PROCESSED.  EVERY WS-CKPT-  *
+059300*   INTERVAL TRANSACTIONS, REWRITES CMSCKPT WHOLESALE WITH THE    *
+059400*   RECID JUST PROCESSED SO A RESTART KNOWS WHERE TO PICK BACK    *
+059500*   UP.                                                          *
+059600*----------------------------------------------------------------*
+059700 7000-CHECKPOINT-TICK.
+059800     ADD 1 TO WS-RECS-SINCE-CKPT.
+059900     IF WS-RECS-SINCE-CKPT < WS-CKPT-INTERVAL
+060000         GO TO 7000-EXIT
+060100     END-IF.
+060200     MOVE TR-RECID                   TO CK-LAST-RECID.
+060300     MOVE WS-RUN-START-STAMP         TO CK-RUN-START-STAMP.
+060400     SET CK-RUN-INCOMPLETE TO TRUE.
+060600     OPEN OUTPUT CHECKPOINT-FILE.
+060700     WRITE CK-CHECKPOINT-REC.
+060800     CLOSE CHECKPOINT-FILE.
+060900     MOVE ZERO TO WS-RECS-SINCE-CKPT.
+061000     GO TO 7000-EXIT.
+061100 7000-EXIT.
+061200     EXIT.
+061300*
+061400*----------------------------------------------------------------*
+061500* 7100-CLEAR-CHECKPOINT                                          *
+061600*   CALLED AT SUCCESSFUL COMPLETION.  REWRITES CMSCKPT MARKED     *
+061700*   COMPLETE SO TOMORROW'S RUN DOES NOT MISTAKE TODAY'S SUCCESS   *
+061800*   FOR AN UNFINISHED RESTART.                                    *
+061900*----------------------------------------------------------------*
+062000 7100-CLEAR-CHECKPOINT.
+062100     MOVE ZERO               TO CK-LAST-RECID.
+062200     MOVE WS-RUN-START-STAMP TO CK-RUN-START-STAMP.
+062300     SET CK-RUN-COMPLETE TO TRUE.
+062400     OPEN OUTPUT CHECKPOINT-FILE.
+062500     WRITE CK-CHECKPOINT-REC.
+062600     CLOSE CHECKPOINT-FILE.
+062700     GO TO 7100-EXIT.
+062800 7100-EXIT.
+062900     EXIT.
+063000*
+063100*----------------------------------------------------------------*
+063200* 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+063300*----------------------------------------------------------------*
+063400 8000-TERMINATE.
+063500     PERFORM 7100-CLEAR-CHECKPOINT THRU 7100-EXIT.
+063600     CLOSE MASTER-FILE
+063700           TRANS-FILE
+063800           EXCEPT-RPT
+063900           ADDR-HIST-FILE.
+064000     DISPLAY 'CMSUPDT - CONTACT MASTER UPDATE COMPLETE'.
+064100     DISPLAY 'ADDS APPLIED . . . . . . . . ' WS-ADD-COUNT.
+064200     DISPLAY 'CHANGES APPLIED  . . . . . . ' WS-CHANGE-COUNT.
+064300     DISPLAY 'DELETES APPLIED  . . . . . . ' WS-DELETE-COUNT.
+064400     DISPLAY 'TRANSACTIONS REJECTED  . . . ' WS-REJECT-COUNT.
+064500     GO TO 8000-EXIT.
+064600 8000-EXIT.
+064700     EXIT.
