@@ -0,0 +1,161 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSVETX.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-07-20.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSVETX                                             *
+000900* JOB:      CMS-VETX                                            *
+001000* PURPOSE:  READS THE CONTACT MASTER IN FULL AND EXTRACTS EVERY   *
+001100*           CONTACT FLAGGED CT-VETF TO VETEXT FOR THE VETERAN     *
+001200*           SERVICES PROGRAM, AND, SEPARATELY, EVERY CONTACT      *
+001300*           FLAGGED CT-DISF TO DISVET FOR DISABLED-VETERAN        *
+001400*           PRIORITY HANDLING AND JOBS FOR VETERANS ACT           *
+001500*           REPORTING.  A DISABLED VETERAN IS WRITTEN TO BOTH     *
+001600*           EXTRACTS -- DISVET IS A PRIORITY SUBSET OF VETEXT,    *
+001700*           NOT A REPLACEMENT FOR IT.                             *
+001800*                                                                *
+001900* MODIFICATION HISTORY.                                         *
+002000*   2026-07-20  DS   ORIGINAL.                                  *
+002100*================================================================*
+002200 ENVIRONMENT DIVISION.
+002300 CONFIGURATION SECTION.
+002400 SOURCE-COMPUTER.   IBM-370.
+002500 OBJECT-COMPUTER.   IBM-370.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+002900         ORGANIZATION IS INDEXED
+003000         ACCESS MODE IS DYNAMIC
+003100         RECORD KEY IS CT-SSN
+003200         ALTERNATE RECORD KEY IS CT-RECID
+003300         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003400     SELECT VETERAN-EXTRACT  ASSIGN TO "VETEXT"
+003500         ORGANIZATION IS SEQUENTIAL.
+003600     SELECT DISABLED-EXTRACT ASSIGN TO "DISVET"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  MASTER-FILE.
+004100     COPY CTMST010.
+004200 FD  VETERAN-EXTRACT
+004300     RECORDING MODE IS F.
+004400     COPY CTVETX.
+004500 FD  DISABLED-EXTRACT
+004600     RECORDING MODE IS F.
+004700     COPY CTVETX REPLACING VX-VETERAN-REC BY VX-DISABLED-REC.
+004800 WORKING-STORAGE SECTION.
+004900 01  WS-SWITCHES.
+005000     05  WS-MASTER-EOF-SW    PIC X(1)  VALUE 'N'.
+005100         88  MASTER-EOF          VALUE 'Y'.
+005200 01  WS-MSTR-FILE-STATUS     PIC X(2).
+005300 01  WS-COUNTERS             COMP.
+005400     05  WS-VETERAN-COUNT    PIC 9(8)  VALUE ZERO.
+005500     05  WS-DISABLED-COUNT   PIC 9(8)  VALUE ZERO.
+005600 PROCEDURE DIVISION.
+005700 0000-MAINLINE.
+005800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005900     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006000         UNTIL MASTER-EOF.
+006100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+006200     STOP RUN.
+006300*
+006400 1000-INITIALIZE.
+006500     OPEN INPUT  MASTER-FILE.
+006510     IF WS-MSTR-FILE-STATUS NOT = '00'
+006520         DISPLAY 'CMSVETX - CTMASTER OPEN FAILED - STATUS '
+006530             WS-MSTR-FILE-STATUS
+006540         MOVE 16 TO RETURN-CODE
+006550         STOP RUN
+006560     END-IF.
+006600     OPEN OUTPUT VETERAN-EXTRACT.
+006700     OPEN OUTPUT DISABLED-EXTRACT.
+006800     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+006900     GO TO 1000-EXIT.
+007000 1000-EXIT.
+007100     EXIT.
+007200*
+007300 1100-READ-MASTER.
+007400     READ MASTER-FILE NEXT RECORD
+007500         AT END
+007600             SET MASTER-EOF TO TRUE
+007700     END-READ.
+007800     GO TO 1100-EXIT.
+007900 1100-EXIT.
+008000     EXIT.
+008100*
+008200*----------------------------------------------------------------*
+008300* 2000-PROCESS-RECORD                                            *
+008400*   WRITES ONE MASTER RECORD TO VETEXT IF CT-VETF IS SET, AND TO  *
+008500*   DISVET IF CT-DISF IS SET, THEN READS THE NEXT MASTER RECORD.  *
+008600*----------------------------------------------------------------*
+008700 2000-PROCESS-RECORD.
+008800     IF CT-VETF EQUAL 'Y'
+008900         PERFORM 2100-WRITE-VETERAN THRU 2100-EXIT
+009000     END-IF.
+009100     IF CT-DISF EQUAL 'Y'
+009200         PERFORM 2200-WRITE-DISABLED THRU 2200-EXIT
+009300     END-IF.
+009400     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+009500     GO TO 2000-EXIT.
+009600 2000-EXIT.
+009700     EXIT.
+009800*
+009900 2100-WRITE-VETERAN.
+010000     MOVE CT-RECID           TO VX-RECID OF VX-VETERAN-REC.
+010100     MOVE CT-FNAM            TO VX-FNAM OF VX-VETERAN-REC.
+010200     MOVE CT-MNAM            TO VX-MNAM OF VX-VETERAN-REC.
+010300     MOVE CT-LNAM            TO VX-LNAM OF VX-VETERAN-REC.
+010400     MOVE CT-SUFX            TO VX-SUFX OF VX-VETERAN-REC.
+010500     MOVE CT-PTEL            TO VX-PTEL OF VX-VETERAN-REC.
+010600     MOVE CT-MTEL            TO VX-MTEL OF VX-VETERAN-REC.
+010700     MOVE CT-EMAL            TO VX-EMAL OF VX-VETERAN-REC.
+010800     MOVE CT-ADR1            TO VX-ADR1 OF VX-VETERAN-REC.
+010900     MOVE CT-ADR2            TO VX-ADR2 OF VX-VETERAN-REC.
+011000     MOVE CT-CITY            TO VX-CITY OF VX-VETERAN-REC.
+011100     MOVE CT-ST              TO VX-ST OF VX-VETERAN-REC.
+011200     MOVE CT-ZIP             TO VX-ZIP OF VX-VETERAN-REC.
+011300     MOVE CT-VETF            TO VX-VETF OF VX-VETERAN-REC.
+011400     MOVE CT-DISF            TO VX-DISF OF VX-VETERAN-REC.
+011500     WRITE VX-VETERAN-REC.
+011600     ADD 1 TO WS-VETERAN-COUNT.
+011700     GO TO 2100-EXIT.
+011800 2100-EXIT.
+011900     EXIT.
+012000*
+012100 2200-WRITE-DISABLED.
+012200     MOVE CT-RECID           TO VX-RECID OF VX-DISABLED-REC.
+012300     MOVE CT-FNAM            TO VX-FNAM OF VX-DISABLED-REC.
+012400     MOVE CT-MNAM            TO VX-MNAM OF VX-DISABLED-REC.
+012500     MOVE CT-LNAM            TO VX-LNAM OF VX-DISABLED-REC.
+012600     MOVE CT-SUFX            TO VX-SUFX OF VX-DISABLED-REC.
+012700     MOVE CT-PTEL            TO VX-PTEL OF VX-DISABLED-REC.
+012800     MOVE CT-MTEL            TO VX-MTEL OF VX-DISABLED-REC.
+012900     MOVE CT-EMAL            TO VX-EMAL OF VX-DISABLED-REC.
+013000     MOVE CT-ADR1            TO VX-ADR1 OF VX-DISABLED-REC.
+013100     MOVE CT-ADR2            TO VX-ADR2 OF VX-DISABLED-REC.
+013200     MOVE CT-CITY            TO VX-CITY OF VX-DISABLED-REC.
+013300     MOVE CT-ST              TO VX-ST OF VX-DISABLED-REC.
+013400     MOVE CT-ZIP             TO VX-ZIP OF VX-DISABLED-REC.
+013500     MOVE CT-VETF            TO VX-VETF OF VX-DISABLED-REC.
+013600     MOVE CT-DISF            TO VX-DISF OF VX-DISABLED-REC.
+013700     WRITE VX-DISABLED-REC.
+013800     ADD 1 TO WS-DISABLED-COUNT.
+013900     GO TO 2200-EXIT.
+014000 2200-EXIT.
+014100     EXIT.
+014200*
+014300*----------------------------------------------------------------*
+014400* 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+014500*----------------------------------------------------------------*
+014600 8000-TERMINATE.
+014700     CLOSE MASTER-FILE
+014800           VETERAN-EXTRACT
+014900           DISABLED-EXTRACT.
+015000     DISPLAY 'CMSVETX - VETERAN PRIORITY EXTRACT COMPLETE'.
+015100     DISPLAY 'VETERANS EXTRACTED . . . . . ' WS-VETERAN-COUNT.
+015200     DISPLAY 'DISABLED VETS EXTRACTED . . ' WS-DISABLED-COUNT.
+015300     GO TO 8000-EXIT.
+015400 8000-EXIT.
+015500     EXIT.
