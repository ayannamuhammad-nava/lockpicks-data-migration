@@ -0,0 +1,279 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSDCRY.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-06-22.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSDCRY                                             *
+000900* JOB:      CMS-DCRY                                            *
+001000* PURPOSE:  CONTROLLED DECRYPT UTILITY FOR CT-SSN, CT-BACT, AND  *
+001100*           CT-BRTN, WHICH CMS-UPDT STORES ENCRYPTED ON THE      *
+001200*           CONTACT MASTER (SEE CMSCRYP).  A CALLER IDENTIFIES   *
+001300*           CONTACTS BY THE SAME LOOKUP CONTROL CARD LAYOUT AS   *
+001400*           CMS-LKUP (CTLKUP), AND RECEIVES THE PLAINTEXT SSN,   *
+001500*           BANK ACCOUNT, AND BANK ROUTING NUMBER FOR EACH MATCH *
+001600*           ON DECROUT.  MASTER-FILE IS OPENED INPUT ONLY -- THIS*
+001700*           UTILITY NEVER UPDATES THE CONTACT MASTER.            *
+001800*           ACCESS IS RESTRICTED TO JOBS WHOSE JCL SUPPLIES A    *
+001900*           RECOGNIZED JOB-ID/AUTHORIZATION-CODE PAIR ON THE     *
+002000*           EXEC PARM= STATEMENT (SEE 1000-CHECK-AUTHORIZATION). *
+002100*           AN UNRECOGNIZED PARM SKIPS ALL FILE PROCESSING AND   *
+002200*           ENDS THE STEP WITH A NONZERO RETURN CODE.            *
+002300*                                                                *
+002400* MODIFICATION HISTORY.                                         *
+002500*   2026-06-22  DS   ORIGINAL.                                  *
+002600*================================================================*
+002700 ENVIRONMENT DIVISION.
+002800 CONFIGURATION SECTION.
+002900 SOURCE-COMPUTER.   IBM-370.
+003000 OBJECT-COMPUTER.   IBM-370.
+003100 INPUT-OUTPUT SECTION.
+003200 FILE-CONTROL.
+003300     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+003400         ORGANIZATION IS INDEXED
+003500         ACCESS MODE IS DYNAMIC
+003600         RECORD KEY IS CT-SSN
+003700         ALTERNATE RECORD KEY IS CT-RECID
+003800         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003900     SELECT DECRQST-FILE     ASSIGN TO "DECRQST"
+004000         ORGANIZATION IS SEQUENTIAL.
+004100     SELECT DECROUT-FILE     ASSIGN TO "DECROUT"
+004200         ORGANIZATION IS LINE SEQUENTIAL.
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  MASTER-FILE.
+004600     COPY CTMST010.
+004700 FD  DECRQST-FILE
+004800     RECORDING MODE IS F.
+004900     COPY CTLKUP.
+005000 FD  DECROUT-FILE.
+005100     COPY CTDCRPT.
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-SWITCHES.
+005400     05  WS-CARD-EOF-SW      PIC X(1)  VALUE 'N'.
+005500         88  CARD-EOF            VALUE 'Y'.
+005600     05  WS-AUTH-SW          PIC X(1)  VALUE 'N'.
+005700         88  WS-AUTHORIZED       VALUE 'Y'.
+005800 01  WS-MSTR-FILE-STATUS     PIC X(2).
+005900 01  WS-FOUND-COUNT          PIC 9(8)  COMP VALUE ZERO.
+006000 01  WS-NOTFOUND-COUNT       PIC 9(8)  COMP VALUE ZERO.
+006100*----------------------------------------------------------------*
+006200* PARM= IS A 16-CHARACTER STRING -- AN 8-CHARACTER REQUESTING    *
+006300* JOB-ID FOLLOWED BY AN 8-CHARACTER AUTHORIZATION CODE -- E.G.   *
+006400* PARM='ACHPAY01AUTHACH1'.  WS-AUTH-TABLE LISTS THE JOB-ID/CODE  *
+006500* PAIRS THAT MAY RUN THIS UTILITY.  ADDING A NEW AUTHORIZED JOB  *
+006600* REQUIRES A RECOMPILE -- THE TABLE IS DELIBERATELY NOT DRIVEN   *
+006700* BY AN EDITABLE FILE, SO GRANTING DECRYPT ACCESS GOES THROUGH   *
+006800* CHANGE CONTROL LIKE ANY OTHER PROGRAM CHANGE.                  *
+006900*----------------------------------------------------------------*
+007000 01  WS-AUTH-TABLE.
+007100     05  FILLER              PIC X(16) VALUE 'ACHPAY01AUTHACH1'.
+007200 01  WS-AUTH-TBL REDEFINES WS-AUTH-TABLE.
+007300     05  WS-AUTH-ENTRY       OCCURS 1 TIMES.
+007400         10  WS-AUTH-JOBID   PIC X(8).
+007500         10  WS-AUTH-CODE    PIC X(8).
+007600 01  WS-AUTH-ENTRY-COUNT     PIC 9(4)  COMP VALUE 1.
+007700 01  WS-AUTH-IDX             PIC 9(4)  COMP.
+007800 01  WS-PARM-JOBID           PIC X(8).
+007900 01  WS-PARM-CODE            PIC X(8).
+008000*----------------------------------------------------------------*
+008100* CALL PARAMETERS FOR CMSCRYP.  CY-FUNCTION IS ALWAYS SET TO     *
+008200* DECRYPT IN THIS PROGRAM.                                       *
+008300*----------------------------------------------------------------*
+008400 COPY CTCRYP.
+008500 LINKAGE SECTION.
+008600 01  LS-PARM-AREA.
+008700     05  LS-PARM-LEN         PIC S9(4) COMP.
+008800     05  LS-PARM-TEXT        PIC X(80).
+008900 PROCEDURE DIVISION USING LS-PARM-AREA.
+009000 0000-MAINLINE.
+009100     PERFORM 1000-CHECK-AUTHORIZATION THRU 1000-EXIT.
+009200     IF NOT WS-AUTHORIZED
+009300         DISPLAY 'CMSDCRY - SECURITY VIOLATION - PARM NOT '
+009400             'AUTHORIZED FOR DECRYPT - RUN TERMINATED.'
+009500         MOVE 16 TO RETURN-CODE
+009600         GO TO 0000-EXIT
+009700     END-IF.
+009800     PERFORM 2000-INITIALIZE THRU 2000-EXIT.
+009900     PERFORM 3000-PROCESS-CARD THRU 3000-EXIT
+010000         UNTIL CARD-EOF.
+010100     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+010200     GO TO 0000-EXIT.
+010300 0000-EXIT.
+010400     STOP RUN.
+010500*
+010600*----------------------------------------------------------------*
+010700* 1000-CHECK-AUTHORIZATION                                       *
+010800*   SPLITS THE INCOMING PARM INTO AN 8-CHARACTER JOB-ID AND AN    *
+010900*   8-CHARACTER AUTHORIZATION CODE AND CHECKS THE PAIR AGAINST    *
+011000*   WS-AUTH-TABLE.  A SHORT OR MISSING PARM IS TREATED AS NOT     *
+011100*   AUTHORIZED.                                                  *
+011200*----------------------------------------------------------------*
+011300 1000-CHECK-AUTHORIZATION.
+011400     MOVE SPACES TO WS-PARM-JOBID WS-PARM-CODE.
+011500     IF LS-PARM-LEN < 16
+011600         GO TO 1000-EXIT
+011700     END-IF.
+011800     MOVE LS-PARM-TEXT (1:8)  TO WS-PARM-JOBID.
+011900     MOVE LS-PARM-TEXT (9:8) TO WS-PARM-CODE.
+012000     MOVE 1 TO WS-AUTH-IDX.
+012100     PERFORM 1010-CHECK-ONE-ENTRY THRU 1010-EXIT
+012200         VARYING WS-AUTH-IDX FROM 1 BY 1
+012300         UNTIL WS-AUTH-IDX > WS-AUTH-ENTRY-COUNT.
+012400     GO TO 1000-EXIT.
+012500 1000-EXIT.
+012600     EXIT.
+012700*
+012800 1010-CHECK-ONE-ENTRY.
+012900     IF WS-PARM-JOBID = WS-AUTH-JOBID (WS-AUTH-IDX)
+013000             AND WS-PARM-CODE = WS-AUTH-CODE (WS-AUTH-IDX)
+013100         SET WS-AUTHORIZED TO TRUE
+013200     END-IF.
+013300     GO TO 1010-EXIT.
+013400 1010-EXIT.
+013500     EXIT.
+013600*
+013700 2000-INITIALIZE.
+013800     OPEN INPUT  MASTER-FILE.
+013810     IF WS-MSTR-FILE-STATUS NOT = '00'
+013820         DISPLAY 'CMSDCRY - CTMASTER OPEN FAILED - STATUS '
+013830             WS-MSTR-FILE-STATUS
+013840         MOVE 16 TO RETURN-CODE
+013850         STOP RUN
+013860     END-IF.
+013900     OPEN INPUT  DECRQST-FILE.
+014000     OPEN OUTPUT DECROUT-FILE.
+014100     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+014200     GO TO 2000-EXIT.
+014300 2000-EXIT.
+014400     EXIT.
+014500*
+014600 2100-READ-CARD.
+014700     READ DECRQST-FILE
+014800         AT END
+014900             SET CARD-EOF TO TRUE
+015000     END-READ.
+015100     GO TO 2100-EXIT.
+015200 2100-EXIT.
+015300     EXIT.
+015400*
+015500*----------------------------------------------------------------*
+015600* 3000-PROCESS-CARD                                              *
+015700*   DISPATCHES ONE LOOKUP CARD TO THE PRIMARY-KEY OR ALTERNATE-   *
+015800*   KEY READ, THEN READS THE NEXT CARD.                          *
+015900*----------------------------------------------------------------*
+016000 3000-PROCESS-CARD.
+016100     IF LK-BY-SSN
+016200         PERFORM 3100-LOOKUP-BY-SSN THRU 3100-EXIT
+016300     ELSE
+016400         IF LK-BY-RECID
+016500             PERFORM 3200-LOOKUP-BY-RECID THRU 3200-EXIT
+016600         ELSE
+016700             MOVE LK-KEY-TYPE    TO DR-KEY-TYPE
+016800             MOVE SPACES         TO DR-KEY-VALUE
+016900             MOVE 'BAD-TYPE'     TO DR-STATUS
+017000             MOVE ZERO           TO DR-RECID
+017100             MOVE SPACES         TO DR-SSN DR-BACT DR-BRTN
+017200             WRITE DR-REPORT-LINE
+017300         END-IF
+017400     END-IF.
+017500     PERFORM 2100-READ-CARD THRU 2100-EXIT.
+017600     GO TO 3000-EXIT.
+017700 3000-EXIT.
+017800     EXIT.
+017900*
+018000*----------------------------------------------------------------*
+018100* 3100-LOOKUP-BY-SSN - ENCRYPT THE KEY AND READ BY PRIMARY KEY.   *
+018200*----------------------------------------------------------------*
+018300 3100-LOOKUP-BY-SSN.
+018400     MOVE 'E'                TO CY-FUNCTION.
+018500     MOVE 11                 TO CY-LENGTH.
+018600     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+018700     MOVE LK-SSN-KEY         TO CY-PLAIN-TEXT (1:11).
+018800     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+018900     MOVE CY-CIPHER-TEXT (1:11) TO CT-SSN.
+019000     MOVE 'S'        TO DR-KEY-TYPE.
+019100     MOVE LK-SSN-KEY TO DR-KEY-VALUE.
+019200     READ MASTER-FILE KEY IS CT-SSN
+019300         INVALID KEY
+019400             PERFORM 3300-NOT-FOUND THRU 3300-EXIT
+019500         NOT INVALID KEY
+019600             PERFORM 3400-DECRYPT-AND-REPORT THRU 3400-EXIT
+019700     END-READ.
+019800     GO TO 3100-EXIT.
+019900 3100-EXIT.
+020000     EXIT.
+020100*
+020200*----------------------------------------------------------------*
+020300* 3200-LOOKUP-BY-RECID - READ MASTER-FILE BY THE ALTERNATE KEY.   *
+020400*----------------------------------------------------------------*
+020500 3200-LOOKUP-BY-RECID.
+020600     MOVE LK-RECID-KEY TO CT-RECID.
+020700     MOVE 'R'          TO DR-KEY-TYPE.
+020800     MOVE LK-RECID-KEY TO DR-KEY-VALUE.
+020900     READ MASTER-FILE KEY IS CT-RECID
+021000         INVALID KEY
+021100             PERFORM 3300-NOT-FOUND THRU 3300-EXIT
+021200         NOT INVALID KEY
+021300             PERFORM 3400-DECRYPT-AND-REPORT THRU 3400-EXIT
+021400     END-READ.
+021500     GO TO 3200-EXIT.
+021600 3200-EXIT.
+021700     EXIT.
+021800*
+021900 3300-NOT-FOUND.
+022000     MOVE 'NOT-FOUND' TO DR-STATUS.
+022100     MOVE ZERO        TO DR-RECID.
+022200     MOVE SPACES      TO DR-SSN DR-BACT DR-BRTN.
+022300     ADD 1 TO WS-NOTFOUND-COUNT.
+022400     WRITE DR-REPORT-LINE.
+022500     GO TO 3300-EXIT.
+022600 3300-EXIT.
+022700     EXIT.
+022800*
+022900*----------------------------------------------------------------*
+023000* 3400-DECRYPT-AND-REPORT                                        *
+023100*   DECRYPTS CT-SSN, CT-BACT, AND CT-BRTN FROM THE MATCHED MASTER *
+023200*   RECORD VIA CMSCRYP AND WRITES THE PLAINTEXT RESULT LINE.      *
+023300*----------------------------------------------------------------*
+023400 3400-DECRYPT-AND-REPORT.
+023500     MOVE 'FOUND'     TO DR-STATUS.
+023600     MOVE CT-RECID    TO DR-RECID.
+023700     MOVE 'D'                TO CY-FUNCTION.
+023800     MOVE 11                 TO CY-LENGTH.
+023900     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+024000     MOVE CT-SSN             TO CY-CIPHER-TEXT (1:11).
+024100     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+024200     MOVE CY-PLAIN-TEXT (1:11) TO DR-SSN.
+024300     MOVE 'D'                TO CY-FUNCTION.
+024400     MOVE 20                 TO CY-LENGTH.
+024500     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+024600     MOVE CT-BACT            TO CY-CIPHER-TEXT (1:20).
+024700     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+024800     MOVE CY-PLAIN-TEXT (1:20) TO DR-BACT.
+024900     MOVE 'D'                TO CY-FUNCTION.
+025000     MOVE 20                 TO CY-LENGTH.
+025100     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+025200     MOVE CT-BRTN            TO CY-CIPHER-TEXT (1:20).
+025300     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+025400     MOVE CY-PLAIN-TEXT (1:20) TO DR-BRTN.
+025500     ADD 1 TO WS-FOUND-COUNT.
+025600     WRITE DR-REPORT-LINE.
+025700     GO TO 3400-EXIT.
+025800 3400-EXIT.
+025900     EXIT.
+026000*
+026100*----------------------------------------------------------------*
+026200* 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+026300*----------------------------------------------------------------*
+026400 8000-TERMINATE.
+026500     CLOSE MASTER-FILE
+026600           DECRQST-FILE
+026700           DECROUT-FILE.
+026800     DISPLAY 'CMSDCRY - CONTROLLED DECRYPT COMPLETE'.
+026900     DISPLAY 'LOOKUPS FOUND . . . . . . . ' WS-FOUND-COUNT.
+027000     DISPLAY 'LOOKUPS NOT FOUND . . . . . ' WS-NOTFOUND-COUNT.
+027100     GO TO 8000-EXIT.
+027200 8000-EXIT.
+027300     EXIT.
