@@ -0,0 +1,185 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSCORR.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-06-01.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSCORR                                             *
+000900* JOB:      CMS-CORR                                            *
+001000* PURPOSE:  READS CT-MASTER-REC IN FULL AND PARTITIONS AN        *
+001100*           EXTRACT OF EACH CONTACT'S MAILING FIELDS BY CT-LANG  *
+001200*           INTO SEPARATE PRINT-STREAM QUEUE FILES, SO NOTICE    *
+001300*           GENERATION ROUTES EACH CLAIMANT'S CORRESPONDENCE TO  *
+001400*           THE STREAM THAT MATCHES THEIR PREFERRED LANGUAGE     *
+001500*           INSTEAD OF EVERYTHING GOING OUT IN ENGLISH.          *
+001600*           CT-LANG VALUES OF 'SPANISH' ROUTE TO CORRSPN;        *
+001700*           ANY OTHER NON-BLANK, NON-ENGLISH VALUE ROUTES TO     *
+001800*           CORROTH FOR MANUAL TRANSLATION HANDLING; BLANK OR    *
+001900*           'ENGLISH' ROUTES TO CORRENG.                         *
+002000*                                                                *
+002100* MODIFICATION HISTORY.                                         *
+002200*   2026-06-01  DS   ORIGINAL.                                  *
+002300*================================================================*
+002400 ENVIRONMENT DIVISION.
+002500 CONFIGURATION SECTION.
+002600 SOURCE-COMPUTER.   IBM-370.
+002700 OBJECT-COMPUTER.   IBM-370.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS DYNAMIC
+003300         RECORD KEY IS CT-SSN
+003400         ALTERNATE RECORD KEY IS CT-RECID
+003500         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003600     SELECT ENGLISH-QUEUE    ASSIGN TO "CORRENG"
+003700         ORGANIZATION IS SEQUENTIAL.
+003800     SELECT SPANISH-QUEUE    ASSIGN TO "CORRSPN"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT OTHER-QUEUE      ASSIGN TO "CORROTH"
+004100         ORGANIZATION IS SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  MASTER-FILE.
+004500     COPY CTMST010.
+004600 FD  ENGLISH-QUEUE
+004700     RECORDING MODE IS F.
+004800     COPY CTCORR.
+004900 FD  SPANISH-QUEUE
+005000     RECORDING MODE IS F.
+005100     COPY CTCORR REPLACING CR-CORR-REC BY CR-SPAN-REC.
+005200 FD  OTHER-QUEUE
+005300     RECORDING MODE IS F.
+005400     COPY CTCORR REPLACING CR-CORR-REC BY CR-OTHR-REC.
+005500 WORKING-STORAGE SECTION.
+005600 01  WS-SWITCHES.
+005700     05  WS-MASTER-EOF-SW    PIC X(1)  VALUE 'N'.
+005800         88  MASTER-EOF          VALUE 'Y'.
+005900 01  WS-MSTR-FILE-STATUS     PIC X(2).
+006000 01  WS-COUNTERS             COMP.
+006100     05  WS-ENGLISH-COUNT    PIC 9(8)  VALUE ZERO.
+006200     05  WS-SPANISH-COUNT    PIC 9(8)  VALUE ZERO.
+006300     05  WS-OTHER-COUNT      PIC 9(8)  VALUE ZERO.
+006400 PROCEDURE DIVISION.
+006500 0000-MAINLINE.
+006600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006700     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+006800         UNTIL MASTER-EOF.
+006900     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+007000     STOP RUN.
+007100*
+007200 1000-INITIALIZE.
+007300     OPEN INPUT  MASTER-FILE.
+007310     IF WS-MSTR-FILE-STATUS NOT = '00'
+007320         DISPLAY 'CMSCORR - CTMASTER OPEN FAILED - STATUS '
+007330             WS-MSTR-FILE-STATUS
+007340         MOVE 16 TO RETURN-CODE
+007350         STOP RUN
+007360     END-IF.
+007400     OPEN OUTPUT ENGLISH-QUEUE.
+007500     OPEN OUTPUT SPANISH-QUEUE.
+007600     OPEN OUTPUT OTHER-QUEUE.
+007700     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+007800     GO TO 1000-EXIT.
+007900 1000-EXIT.
+008000     EXIT.
+008100*
+008200 1100-READ-MASTER.
+008300     READ MASTER-FILE NEXT RECORD
+008400         AT END
+008500             SET MASTER-EOF TO TRUE
+008600     END-READ.
+008700     GO TO 1100-EXIT.
+008800 1100-EXIT.
+008900     EXIT.
+009000*
+009100*----------------------------------------------------------------*
+009200* 2000-PROCESS-RECORD                                            *
+009300*   ROUTES ONE MASTER RECORD'S MAILING FIELDS TO THE QUEUE THAT   *
+009400*   MATCHES ITS CT-LANG VALUE, THEN READS THE NEXT MASTER RECORD. *
+009500*----------------------------------------------------------------*
+009600 2000-PROCESS-RECORD.
+009700     IF CT-LANG EQUAL SPACES OR CT-LANG EQUAL 'ENGLISH'
+009800         PERFORM 2100-ROUTE-ENGLISH THRU 2100-EXIT
+009900     ELSE
+010000         IF CT-LANG EQUAL 'SPANISH'
+010100             PERFORM 2200-ROUTE-SPANISH THRU 2200-EXIT
+010200         ELSE
+010300             PERFORM 2300-ROUTE-OTHER THRU 2300-EXIT
+010400         END-IF
+010500     END-IF.
+010600     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+010700     GO TO 2000-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000*
+011100 2100-ROUTE-ENGLISH.
+011200     MOVE CT-RECID           TO CR-RECID OF CR-CORR-REC.
+011300     MOVE CT-FNAM            TO CR-FNAM OF CR-CORR-REC.
+011400     MOVE CT-MNAM            TO CR-MNAM OF CR-CORR-REC.
+011500     MOVE CT-LNAM            TO CR-LNAM OF CR-CORR-REC.
+011600     MOVE CT-SUFX            TO CR-SUFX OF CR-CORR-REC.
+011700     MOVE CT-ADR1            TO CR-ADR1 OF CR-CORR-REC.
+011800     MOVE CT-ADR2            TO CR-ADR2 OF CR-CORR-REC.
+011900     MOVE CT-CITY            TO CR-CITY OF CR-CORR-REC.
+012000     MOVE CT-ST              TO CR-ST OF CR-CORR-REC.
+012100     MOVE CT-ZIP             TO CR-ZIP OF CR-CORR-REC.
+012200     MOVE CT-LANG            TO CR-LANG OF CR-CORR-REC.
+012300     WRITE CR-CORR-REC.
+012400     ADD 1 TO WS-ENGLISH-COUNT.
+012500     GO TO 2100-EXIT.
+012600 2100-EXIT.
+012700     EXIT.
+012800*
+012900 2200-ROUTE-SPANISH.
+013000     MOVE CT-RECID           TO CR-RECID OF CR-SPAN-REC.
+013100     MOVE CT-FNAM            TO CR-FNAM OF CR-SPAN-REC.
+013200     MOVE CT-MNAM            TO CR-MNAM OF CR-SPAN-REC.
+013300     MOVE CT-LNAM            TO CR-LNAM OF CR-SPAN-REC.
+013400     MOVE CT-SUFX            TO CR-SUFX OF CR-SPAN-REC.
+013500     MOVE CT-ADR1            TO CR-ADR1 OF CR-SPAN-REC.
+013600     MOVE CT-ADR2            TO CR-ADR2 OF CR-SPAN-REC.
+013700     MOVE CT-CITY            TO CR-CITY OF CR-SPAN-REC.
+013800     MOVE CT-ST              TO CR-ST OF CR-SPAN-REC.
+013900     MOVE CT-ZIP             TO CR-ZIP OF CR-SPAN-REC.
+014000     MOVE CT-LANG            TO CR-LANG OF CR-SPAN-REC.
+014100     WRITE CR-SPAN-REC.
+014200     ADD 1 TO WS-SPANISH-COUNT.
+014300     GO TO 2200-EXIT.
+014400 2200-EXIT.
+014500     EXIT.
+014600*
+014700 2300-ROUTE-OTHER.
+014800     MOVE CT-RECID           TO CR-RECID OF CR-OTHR-REC.
+014900     MOVE CT-FNAM            TO CR-FNAM OF CR-OTHR-REC.
+015000     MOVE CT-MNAM            TO CR-MNAM OF CR-OTHR-REC.
+015100     MOVE CT-LNAM            TO CR-LNAM OF CR-OTHR-REC.
+015200     MOVE CT-SUFX            TO CR-SUFX OF CR-OTHR-REC.
+015300     MOVE CT-ADR1            TO CR-ADR1 OF CR-OTHR-REC.
+015400     MOVE CT-ADR2            TO CR-ADR2 OF CR-OTHR-REC.
+015500     MOVE CT-CITY            TO CR-CITY OF CR-OTHR-REC.
+015600     MOVE CT-ST              TO CR-ST OF CR-OTHR-REC.
+015700     MOVE CT-ZIP             TO CR-ZIP OF CR-OTHR-REC.
+015800     MOVE CT-LANG            TO CR-LANG OF CR-OTHR-REC.
+015900     WRITE CR-OTHR-REC.
+016000     ADD 1 TO WS-OTHER-COUNT.
+016100     GO TO 2300-EXIT.
+016200 2300-EXIT.
+016300     EXIT.
+016400*
+016500*----------------------------------------------------------------*
+016600* 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+016700*----------------------------------------------------------------*
+016800 8000-TERMINATE.
+016900     CLOSE MASTER-FILE
+017000           ENGLISH-QUEUE
+017100           SPANISH-QUEUE
+017200           OTHER-QUEUE.
+017300     DISPLAY 'CMSCORR - CORRESPONDENCE ROUTING COMPLETE'.
+017400     DISPLAY 'ROUTED TO ENGLISH QUEUE . . ' WS-ENGLISH-COUNT.
+017500     DISPLAY 'ROUTED TO SPANISH QUEUE . . ' WS-SPANISH-COUNT.
+017600     DISPLAY 'ROUTED TO OTHER QUEUE . . . ' WS-OTHER-COUNT.
+017700     GO TO 8000-EXIT.
+017800 8000-EXIT.
+017900     EXIT.
