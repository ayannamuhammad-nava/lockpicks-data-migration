@@ -0,0 +1,315 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSACH.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-08-03.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSACH                                               *
+000900* JOB:      CMS-ACH                                              *
+001000* PURPOSE:  READS THE CONTACT MASTER IN FULL AND BUILDS A         *
+001100*           STANDARD NACHA-FORMATTED ACH DIRECT DEPOSIT FILE      *
+001200*           FOR EVERY CLAIMANT WHO HAS VALID BANKING DATA ON      *
+001300*           FILE (CT-BACT AND CT-BRTN BOTH PRESENT, WITH          *
+001400*           CT-BRTN CARRYING A NUMERIC 9-DIGIT ABA ROUTING        *
+001500*           NUMBER), SO BENEFIT PAYMENTS CAN BE DISBURSED         *
+001600*           DIRECTLY FROM CMS DATA RATHER THAN RE-KEYED INTO      *
+001700*           THE BANK'S ORIGINATION SYSTEM BY HAND.                *
+001800*                                                                *
+001900*           CT-BACT AND CT-BRTN ARE HELD ENCRYPTED ON CTMASTER    *
+002000*           (SEE CMSCRYP).  CMS-ACH IS ONE OF THE JOBS            *
+002100*           AUTHORIZED TO HOLD THE PLAINTEXT FOR ITS OWN RUN, SO  *
+002200*           IT CALLS CMSCRYP DIRECTLY TO DECRYPT EACH FIELD       *
+002300*           RATHER THAN GOING THROUGH THE CMSDCRY REQUEST/        *
+002400*           RESPONSE UTILITY, THE SAME WAY CMS-UPDT CALLS         *
+002500*           CMSCRYP DIRECTLY TO ENCRYPT ON THE WAY IN.            *
+002600*                                                                *
+002700*           CTMASTER CARRIES NO BENEFIT PAYMENT AMOUNT -- THE     *
+002800*           DOLLAR AMOUNT OF A BENEFIT WEEK IS DETERMINED BY      *
+002900*           THE CLAIMS SYSTEM, NOT CMS.  THE PER-ENTRY AMOUNT     *
+003000*           FOR A DISBURSEMENT CYCLE IS THEREFORE SUPPLIED ON     *
+003100*           THE NACTL CONTROL CARD (SEE CTNACTL) RATHER THAN      *
+003200*           TAKEN FROM CTMASTER, AND IS APPLIED FLAT TO EVERY     *
+003300*           ENTRY IN THE RUN.                                     *
+003400*                                                                *
+003500*           FOR SIMPLICITY THIS PROGRAM WRITES A SINGLE BATCH     *
+003600*           AND DOES NOT PHYSICALLY BLOCK THE OUTPUT FILE -- IT   *
+003700*           RELIES ON THE TRANSMISSION STEP THAT PICKS UP ACHOUT  *
+003800*           TO BLOCK AND PAD THE FILE TO THE RECEIVING BANK'S     *
+003900*           REQUIREMENTS, THE SAME WAY CTCORR OUTPUT IS BLOCKED   *
+004000*           DOWNSTREAM OF CMSCORR.                                *
+004100*                                                                *
+004200* MODIFICATION HISTORY.                                         *
+004300*   2026-08-03  DS   ORIGINAL.                                  *
+004350*   2026-08-09  DS   2100-DECRYPT-BANK-FIELDS ALSO DECRYPTS     *
+004360*                    CT-SSN NOW -- NA-ED-INDIV-ID-NUMBER WAS     *
+004370*                    BEING LOADED FROM CT-SSN DIRECTLY, WHICH    *
+004380*                    IS CIPHERTEXT SINCE CT-SSN IS ENCRYPTED AT  *
+004390*                    REST.                                      *
+004400*================================================================*
+004500 ENVIRONMENT DIVISION.
+004600 CONFIGURATION SECTION.
+004700 SOURCE-COMPUTER.   IBM-370.
+004800 OBJECT-COMPUTER.   IBM-370.
+004900 INPUT-OUTPUT SECTION.
+005000 FILE-CONTROL.
+005100     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+005200         ORGANIZATION IS INDEXED
+005300         ACCESS MODE IS DYNAMIC
+005400         RECORD KEY IS CT-SSN
+005500         ALTERNATE RECORD KEY IS CT-RECID
+005600         FILE STATUS IS WS-MSTR-FILE-STATUS.
+005700     SELECT NACTL-FILE       ASSIGN TO "NACTL"
+005800         ORGANIZATION IS SEQUENTIAL.
+005900     SELECT ACHOUT-FILE      ASSIGN TO "ACHOUT"
+006000         ORGANIZATION IS SEQUENTIAL.
+006100 DATA DIVISION.
+006200 FILE SECTION.
+006300 FD  MASTER-FILE.
+006400     COPY CTMST010.
+006500 FD  NACTL-FILE
+006600     RECORDING MODE IS F.
+006700     COPY CTNACTL.
+006800 FD  ACHOUT-FILE
+006900     RECORDING MODE IS F.
+007000     COPY CTNACHA.
+007100 WORKING-STORAGE SECTION.
+007200 01  WS-SWITCHES.
+007300     05  WS-MASTER-EOF-SW    PIC X(1)  VALUE 'N'.
+007400         88  MASTER-EOF          VALUE 'Y'.
+007500     05  WS-VALID-BANK-SW    PIC X(1)  VALUE 'N'.
+007600         88  VALID-BANK-DATA     VALUE 'Y'.
+007700 01  WS-MSTR-FILE-STATUS     PIC X(2).
+007800 01  WS-COUNTERS             COMP.
+007900     05  WS-ENTRY-COUNT      PIC 9(8)  VALUE ZERO.
+008000     05  WS-ENTRY-HASH       PIC 9(10) VALUE ZERO.
+008050     05  WS-RECORD-COUNT     PIC 9(8)  VALUE ZERO.
+008100     05  WS-DFI-NUM          PIC 9(8)  VALUE ZERO.
+008200     05  WS-TOTAL-CREDIT-AMT PIC 9(12) VALUE ZERO.
+008300     05  WS-TRACE-SEQ        PIC 9(7)  VALUE ZERO.
+008400 01  WS-DECRYPT-AREAS.
+008450     05  WS-DEC-SSN          PIC X(11).
+008500     05  WS-DEC-BACT         PIC X(20).
+008600     05  WS-DEC-BRTN         PIC X(20).
+008700 01  WS-INDIV-NAME           PIC X(22).
+008800     COPY CTCRYP.
+008900 PROCEDURE DIVISION.
+009000 0000-MAINLINE.
+009100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009200     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+009300         UNTIL MASTER-EOF.
+009400     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009500     STOP RUN.
+009600*
+009700 1000-INITIALIZE.
+009800     OPEN INPUT  MASTER-FILE.
+009810     IF WS-MSTR-FILE-STATUS NOT = '00'
+009820         DISPLAY 'CMSACH - CTMASTER OPEN FAILED - STATUS '
+009830             WS-MSTR-FILE-STATUS
+009840         MOVE 16 TO RETURN-CODE
+009850         STOP RUN
+009860     END-IF.
+009900     OPEN INPUT  NACTL-FILE.
+010000     OPEN OUTPUT ACHOUT-FILE.
+010100     READ NACTL-FILE
+010200         AT END
+010300             DISPLAY 'CMSACH - MISSING NACTL CONTROL CARD'
+010400             MOVE 16 TO RETURN-CODE
+010500             STOP RUN
+010600     END-READ.
+010700     CLOSE NACTL-FILE.
+010800     PERFORM 1100-WRITE-FILE-HEADER THRU 1100-EXIT.
+010900     PERFORM 1200-WRITE-BATCH-HEADER THRU 1200-EXIT.
+011000     PERFORM 1300-READ-MASTER THRU 1300-EXIT.
+011100     GO TO 1000-EXIT.
+011200 1000-EXIT.
+011300     EXIT.
+011400*
+011500 1100-WRITE-FILE-HEADER.
+011600     MOVE SPACES                 TO NA-FILE-HEADER-REC.
+011700     MOVE '1'                    TO NA-FH-RECORD-TYPE-CD.
+011800     MOVE '01'                   TO NA-FH-PRIORITY-CODE.
+011900     MOVE NC-IMMED-DEST          TO NA-FH-IMMED-DEST.
+012000     MOVE NC-IMMED-ORIGIN        TO NA-FH-IMMED-ORIGIN.
+012100     MOVE NC-EFFECTIVE-DATE      TO NA-FH-FILE-CREATION-DT.
+012200     MOVE '0000'                 TO NA-FH-FILE-CREATION-TM.
+012300     MOVE '1'                    TO NA-FH-FILE-ID-MODIFIER.
+012400     MOVE '094'                  TO NA-FH-RECORD-SIZE.
+012500     MOVE '01'                   TO NA-FH-BLOCKING-FACTOR.
+012600     MOVE '1'                    TO NA-FH-FORMAT-CODE.
+012700     MOVE NC-DEST-NAME           TO NA-FH-DEST-NAME.
+012800     MOVE NC-ORIGIN-NAME         TO NA-FH-ORIGIN-NAME.
+012900     MOVE SPACES                 TO NA-FH-REFERENCE-CODE.
+013000     WRITE NA-FILE-HEADER-REC.
+013050     ADD 1                       TO WS-RECORD-COUNT.
+013100     GO TO 1100-EXIT.
+013200 1100-EXIT.
+013300     EXIT.
+013400*
+013500 1200-WRITE-BATCH-HEADER.
+013600     MOVE SPACES                 TO NA-BATCH-HEADER-REC.
+013700     MOVE '5'                    TO NA-BH-RECORD-TYPE-CD.
+013800     MOVE '220'                  TO NA-BH-SERVICE-CLASS-CD.
+013900     MOVE NC-COMPANY-NAME        TO NA-BH-COMPANY-NAME.
+014000     MOVE SPACES                 TO NA-BH-COMPANY-DISC-DATA.
+014100     MOVE NC-COMPANY-ID          TO NA-BH-COMPANY-ID.
+014200     MOVE 'PPD'                  TO NA-BH-SEC-CODE.
+014300     MOVE 'BENEFIT'              TO NA-BH-ENTRY-DESC.
+014400     MOVE NC-EFFECTIVE-DATE      TO NA-BH-DESC-DATE.
+014500     MOVE NC-EFFECTIVE-DATE      TO NA-BH-EFFECTIVE-DATE.
+014600     MOVE SPACES                 TO NA-BH-SETTLEMENT-DATE.
+014700     MOVE '1'                    TO NA-BH-ORIG-STATUS-CODE.
+014800     MOVE NC-ORIG-DFI-ID         TO NA-BH-ORIG-DFI-ID.
+014900     MOVE '0000001'              TO NA-BH-BATCH-NUMBER.
+015000     WRITE NA-BATCH-HEADER-REC.
+015050     ADD 1                       TO WS-RECORD-COUNT.
+015100     GO TO 1200-EXIT.
+015200 1200-EXIT.
+015300     EXIT.
+015400*
+015500 1300-READ-MASTER.
+015600     READ MASTER-FILE NEXT RECORD
+015700         AT END
+015800             SET MASTER-EOF TO TRUE
+015900     END-READ.
+016000     GO TO 1300-EXIT.
+016100 1300-EXIT.
+016200     EXIT.
+016300*
+016400*----------------------------------------------------------------*
+016500* 2000-PROCESS-RECORD                                            *
+016600*   DECRYPTS THE SSN AND BANKING FIELDS FOR THIS CLAIMANT AND,    *
+016700*   IF THE BANKING FIELDS ARE VALID FOR DIRECT DEPOSIT, WRITES    *
+016750*   ONE NACHA ENTRY DETAIL RECORD, THEN READS THE NEXT MASTER     *
+016800*   RECORD.                                                       *
+016900*----------------------------------------------------------------*
+017000 2000-PROCESS-RECORD.
+017100     PERFORM 2100-DECRYPT-BANK-FIELDS THRU 2100-EXIT.
+017200     PERFORM 2200-EDIT-BANK-FIELDS THRU 2200-EXIT.
+017300     IF VALID-BANK-DATA
+017400         PERFORM 2300-WRITE-ENTRY-DETAIL THRU 2300-EXIT
+017500     END-IF.
+017600     PERFORM 1300-READ-MASTER THRU 1300-EXIT.
+017700     GO TO 2000-EXIT.
+017800 2000-EXIT.
+017900     EXIT.
+018000*
+018100 2100-DECRYPT-BANK-FIELDS.
+018150     MOVE 'D'                TO CY-FUNCTION.
+018160     MOVE 11                 TO CY-LENGTH.
+018170     MOVE SPACES             TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+018180     MOVE CT-SSN             TO CY-CIPHER-TEXT (1:11).
+018190     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+018195     MOVE CY-PLAIN-TEXT (1:11) TO WS-DEC-SSN.
+018200     MOVE 'D'                TO CY-FUNCTION.
+018300     MOVE 20                 TO CY-LENGTH.
+018400     MOVE SPACES             TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+018500     MOVE CT-BACT            TO CY-CIPHER-TEXT.
+018600     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+018700     MOVE CY-PLAIN-TEXT      TO WS-DEC-BACT.
+018800     MOVE SPACES             TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+018900     MOVE CT-BRTN            TO CY-CIPHER-TEXT.
+019000     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+019100     MOVE CY-PLAIN-TEXT      TO WS-DEC-BRTN.
+019200     GO TO 2100-EXIT.
+019300 2100-EXIT.
+019400     EXIT.
+019500*
+019600 2200-EDIT-BANK-FIELDS.
+019700     MOVE 'N'                TO WS-VALID-BANK-SW.
+019800     IF WS-DEC-BACT NOT = SPACES
+019900         AND WS-DEC-BRTN (1:9) IS NUMERIC
+020000         AND WS-DEC-BRTN (1:9) NOT = '000000000'
+020100             SET VALID-BANK-DATA TO TRUE
+020200     END-IF.
+020300     GO TO 2200-EXIT.
+020400 2200-EXIT.
+020500     EXIT.
+020600*
+020700 2300-WRITE-ENTRY-DETAIL.
+020800     MOVE SPACES                 TO NA-ENTRY-DETAIL-REC.
+020900     MOVE '6'                    TO NA-ED-RECORD-TYPE-CD.
+021000     MOVE '22'                   TO NA-ED-TRANS-CODE.
+021100     MOVE WS-DEC-BRTN (1:8)      TO NA-ED-RECV-DFI-ID.
+021200     MOVE WS-DEC-BRTN (9:1)      TO NA-ED-CHECK-DIGIT.
+021300     MOVE WS-DEC-BACT (1:17)     TO NA-ED-DFI-ACCT-NUM.
+021400     MOVE NC-ENTRY-AMOUNT        TO NA-ED-AMOUNT.
+021500     MOVE WS-DEC-SSN              TO NA-ED-INDIV-ID-NUMBER (1:11).
+021600     MOVE SPACES                 TO NA-ED-INDIV-ID-NUMBER (12:4).
+021700     PERFORM 2310-BUILD-INDIV-NAME THRU 2310-EXIT.
+021800     MOVE WS-INDIV-NAME          TO NA-ED-INDIV-NAME.
+021900     MOVE SPACES                 TO NA-ED-DISCRETIONARY-DATA.
+022000     MOVE '0'                    TO NA-ED-ADDENDA-IND.
+022100     ADD 1                       TO WS-TRACE-SEQ.
+022200     MOVE NC-ORIG-DFI-ID (1:8)   TO NA-ED-TRACE-NUMBER (1:8).
+022300     MOVE WS-TRACE-SEQ           TO NA-ED-TRACE-NUMBER (9:7).
+022400     WRITE NA-ENTRY-DETAIL-REC.
+022450     ADD 1                       TO WS-RECORD-COUNT.
+022500     ADD 1                       TO WS-ENTRY-COUNT.
+022600     ADD NC-ENTRY-AMOUNT         TO WS-TOTAL-CREDIT-AMT.
+022700     MOVE NA-ED-RECV-DFI-ID      TO WS-DFI-NUM.
+022800     ADD WS-DFI-NUM              TO WS-ENTRY-HASH.
+022900     GO TO 2300-EXIT.
+023000 2300-EXIT.
+023100     EXIT.
+023200*
+023300 2310-BUILD-INDIV-NAME.
+023400     MOVE SPACES                 TO WS-INDIV-NAME.
+023500     STRING CT-FNAM DELIMITED BY SPACE
+023600            ' '      DELIMITED BY SIZE
+023700            CT-LNAM  DELIMITED BY SPACE
+023800                INTO WS-INDIV-NAME
+023900     END-STRING.
+024000     GO TO 2310-EXIT.
+024100 2310-EXIT.
+024200     EXIT.
+024300*
+024400*----------------------------------------------------------------*
+024500* 8000-TERMINATE - WRITE BATCH/FILE CONTROL RECORDS, CLOSE       *
+024600*   FILES, AND DISPLAY RUN TOTALS.                               *
+024700*----------------------------------------------------------------*
+024800 8000-TERMINATE.
+024900     PERFORM 8100-WRITE-BATCH-CONTROL THRU 8100-EXIT.
+025000     PERFORM 8200-WRITE-FILE-CONTROL THRU 8200-EXIT.
+025100     CLOSE MASTER-FILE
+025200           ACHOUT-FILE.
+025300     DISPLAY 'CMSACH - ACH DIRECT DEPOSIT EXTRACT COMPLETE'.
+025400     DISPLAY 'ENTRIES WRITTEN . . . . . . ' WS-ENTRY-COUNT.
+025500     DISPLAY 'TOTAL CREDIT AMOUNT . . . . ' WS-TOTAL-CREDIT-AMT.
+025600     GO TO 8000-EXIT.
+025700 8000-EXIT.
+025800     EXIT.
+025900*
+026000 8100-WRITE-BATCH-CONTROL.
+026100     MOVE SPACES                 TO NA-BATCH-CONTROL-REC.
+026200     MOVE '8'                    TO NA-BC-RECORD-TYPE-CD.
+026300     MOVE '220'                  TO NA-BC-SERVICE-CLASS-CD.
+026400     MOVE WS-ENTRY-COUNT         TO NA-BC-ENTRY-COUNT.
+026500     MOVE WS-ENTRY-HASH          TO NA-BC-ENTRY-HASH.
+026600     MOVE ZERO                   TO NA-BC-TOTAL-DEBIT-AMT.
+026700     MOVE WS-TOTAL-CREDIT-AMT    TO NA-BC-TOTAL-CREDIT-AMT.
+026800     MOVE NC-COMPANY-ID          TO NA-BC-COMPANY-ID.
+026900     MOVE SPACES                 TO NA-BC-MESSAGE-AUTH-CD.
+027000     MOVE SPACES                 TO NA-BC-RESERVED.
+027100     MOVE NC-ORIG-DFI-ID         TO NA-BC-ORIG-DFI-ID.
+027200     MOVE '0000001'              TO NA-BC-BATCH-NUMBER.
+027300     WRITE NA-BATCH-CONTROL-REC.
+027350     ADD 1                       TO WS-RECORD-COUNT.
+027400     GO TO 8100-EXIT.
+027500 8100-EXIT.
+027600     EXIT.
+027700*
+027800 8200-WRITE-FILE-CONTROL.
+027900     MOVE SPACES                 TO NA-FILE-CONTROL-REC.
+028000     MOVE '9'                    TO NA-FC-RECORD-TYPE-CD.
+028100     MOVE 1                      TO NA-FC-BATCH-COUNT.
+028150     ADD 1                       TO WS-RECORD-COUNT.
+028200     MOVE WS-RECORD-COUNT        TO NA-FC-BLOCK-COUNT.
+028300     MOVE WS-ENTRY-COUNT         TO NA-FC-ENTRY-COUNT.
+028400     MOVE WS-ENTRY-HASH          TO NA-FC-ENTRY-HASH.
+028500     MOVE ZERO                   TO NA-FC-TOTAL-DEBIT-AMT.
+028600     MOVE WS-TOTAL-CREDIT-AMT    TO NA-FC-TOTAL-CREDIT-AMT.
+028800     WRITE NA-FILE-CONTROL-REC.
+028900     GO TO 8200-EXIT.
+029000 8200-EXIT.
+029100     EXIT.
