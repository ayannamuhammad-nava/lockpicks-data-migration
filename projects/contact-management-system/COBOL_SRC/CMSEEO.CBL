@@ -0,0 +1,263 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSEEO.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-07-06.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSEEO                                              *
+000900* JOB:      CMS-EEO                                             *
+001000* PURPOSE:  READS THE CONTACT MASTER IN FULL AND PRODUCES A      *
+001100*           PERIODIC DEMOGRAPHIC AGGREGATE REPORT FOR EEO/       *
+001200*           COMPLIANCE REQUESTS -- COUNTS BY CT-GNDR, BY CT-ETHN,*
+001300*           AND BY CT-DPNDS BANDED INTO DEPENDENT-COUNT GROUPS.  *
+001400*           NO TRANSACTION-LEVEL DETAIL IS PRODUCED, ONLY        *
+001500*           CATEGORY TOTALS, SINCE THIS REPORT FEEDS AGGREGATE   *
+001600*           COMPLIANCE REQUESTS RATHER THAN CASE-LEVEL REVIEW.   *
+001700*           CT-ETHN IS FREE-FORM TEXT WITH NO VALIDATED CODE     *
+001800*           LIST TODAY, SO IT IS MATCHED AGAINST A FIXED SET OF  *
+001900*           KNOWN EEO CATEGORIES; ANYTHING BLANK OR UNRECOGNIZED *
+002000*           FALLS INTO THE UNSPECIFIED/OTHER TOTAL RATHER THAN   *
+002100*           BEING DROPPED.                                      *
+002200*                                                                *
+002300* MODIFICATION HISTORY.                                         *
+002400*   2026-07-06  DS   ORIGINAL.                                  *
+002500*================================================================*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS CT-SSN
+003600         ALTERNATE RECORD KEY IS CT-RECID
+003700         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003800     SELECT EEO-RPT          ASSIGN TO "EEORPT"
+003900         ORGANIZATION IS LINE SEQUENTIAL.
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  MASTER-FILE.
+004300     COPY CTMST010.
+004400 FD  EEO-RPT.
+004500     COPY CTEEORPT.
+004600 WORKING-STORAGE SECTION.
+004700 01  WS-SWITCHES.
+004800     05  WS-MASTER-EOF-SW    PIC X(1)  VALUE 'N'.
+004900         88  MASTER-EOF          VALUE 'Y'.
+005000     05  WS-ETHN-FOUND-SW    PIC X(1)  VALUE 'N'.
+005100         88  WS-ETHN-FOUND       VALUE 'Y'.
+005200 01  WS-MSTR-FILE-STATUS     PIC X(2).
+005300 01  WS-TOTAL-COUNT          PIC 9(8)  COMP VALUE ZERO.
+005400 01  WS-GNDR-COUNTS          COMP.
+005500     05  WS-MALE-COUNT       PIC 9(8)  VALUE ZERO.
+005600     05  WS-FEMALE-COUNT     PIC 9(8)  VALUE ZERO.
+005700     05  WS-GNDR-OTHR-COUNT  PIC 9(8)  VALUE ZERO.
+005800 01  WS-DPND-COUNTS          COMP.
+005900     05  WS-DPND-0-COUNT     PIC 9(8)  VALUE ZERO.
+006000     05  WS-DPND-1-COUNT     PIC 9(8)  VALUE ZERO.
+006100     05  WS-DPND-2-COUNT     PIC 9(8)  VALUE ZERO.
+006200     05  WS-DPND-3-COUNT     PIC 9(8)  VALUE ZERO.
+006300     05  WS-DPND-4UP-COUNT   PIC 9(8)  VALUE ZERO.
+006400*----------------------------------------------------------------*
+006500* KNOWN EEO ETHNICITY CATEGORIES, MATCHED AGAINST CT-ETHN.  ANY   *
+006600* VALUE NOT FOUND HERE (INCLUDING BLANK) IS COUNTED UNDER         *
+006700* WS-ETHN-OTHR-COUNT.                                             *
+006800*----------------------------------------------------------------*
+006900 01  WS-ETHN-NAMES.
+007000     05  FILLER              PIC X(20) VALUE 'WHITE'.
+007100     05  FILLER              PIC X(20) VALUE 'BLACK'.
+007200     05  FILLER              PIC X(20) VALUE 'HISPANIC'.
+007300     05  FILLER              PIC X(20) VALUE 'ASIAN'.
+007400     05  FILLER              PIC X(20) VALUE 'AMERICAN INDIAN'.
+007500     05  FILLER              PIC X(20) VALUE 'PACIFIC ISLANDER'.
+007600     05  FILLER              PIC X(20) VALUE 'TWO OR MORE RACES'.
+007700 01  WS-ETHN-NM-TBL REDEFINES WS-ETHN-NAMES.
+007800     05  WS-ETHN-CODE        OCCURS 7 TIMES PIC X(20).
+007900 01  WS-ETHN-COUNT-TBL.
+008000     05  WS-ETHN-COUNT       OCCURS 7 TIMES PIC 9(8) COMP
+008100                                 VALUE ZERO.
+008200 01  WS-ETHN-ENTRY-COUNT     PIC 9(4)  COMP VALUE 7.
+008300 01  WS-ETHN-IDX             PIC 9(4)  COMP.
+008400 01  WS-ETHN-OTHR-COUNT      PIC 9(8)  COMP VALUE ZERO.
+008500 PROCEDURE DIVISION.
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+008900         UNTIL MASTER-EOF.
+009000     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+009100     STOP RUN.
+009200*
+009300 1000-INITIALIZE.
+009400     OPEN INPUT  MASTER-FILE.
+009410     IF WS-MSTR-FILE-STATUS NOT = '00'
+009420         DISPLAY 'CMSEEO - CTMASTER OPEN FAILED - STATUS '
+009430             WS-MSTR-FILE-STATUS
+009440         MOVE 16 TO RETURN-CODE
+009450         STOP RUN
+009460     END-IF.
+009500     OPEN OUTPUT EEO-RPT.
+009600     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+009700     GO TO 1000-EXIT.
+009800 1000-EXIT.
+009900     EXIT.
+010000*
+010100 1100-READ-MASTER.
+010200     READ MASTER-FILE NEXT RECORD
+010300         AT END
+010400             SET MASTER-EOF TO TRUE
+010500     END-READ.
+010600     GO TO 1100-EXIT.
+010700 1100-EXIT.
+010800     EXIT.
+010900*
+011000*----------------------------------------------------------------*
+011100* 2000-PROCESS-RECORD                                            *
+011200*   TALLIES ONE MASTER RECORD'S GENDER, ETHNICITY, AND DEPENDENT  *
+011300*   COUNT, THEN READS THE NEXT MASTER RECORD.                     *
+011400*----------------------------------------------------------------*
+011500 2000-PROCESS-RECORD.
+011600     ADD 1 TO WS-TOTAL-COUNT.
+011700     PERFORM 2100-TALLY-GENDER THRU 2100-EXIT.
+011800     PERFORM 2200-TALLY-ETHNICITY THRU 2200-EXIT.
+011900     PERFORM 2300-TALLY-DEPENDENTS THRU 2300-EXIT.
+012000     PERFORM 1100-READ-MASTER THRU 1100-EXIT.
+012100     GO TO 2000-EXIT.
+012200 2000-EXIT.
+012300     EXIT.
+012400*
+012500 2100-TALLY-GENDER.
+012600     IF CT-GNDR EQUAL 'M'
+012700         ADD 1 TO WS-MALE-COUNT
+012800     ELSE
+012900         IF CT-GNDR EQUAL 'F'
+013000             ADD 1 TO WS-FEMALE-COUNT
+013100         ELSE
+013200             ADD 1 TO WS-GNDR-OTHR-COUNT
+013300         END-IF
+013400     END-IF.
+013500     GO TO 2100-EXIT.
+013600 2100-EXIT.
+013700     EXIT.
+013800*
+013900*----------------------------------------------------------------*
+014000* 2200-TALLY-ETHNICITY                                           *
+014100*   SEARCHES WS-ETHN-NM-TBL FOR A MATCH ON CT-ETHN AND ADDS TO    *
+014200*   THE MATCHING CATEGORY'S COUNT; A RECORD THAT MATCHES NOTHING  *
+014300*   ADDS TO WS-ETHN-OTHR-COUNT INSTEAD.                           *
+014400*----------------------------------------------------------------*
+014500 2200-TALLY-ETHNICITY.
+014600     MOVE 'N' TO WS-ETHN-FOUND-SW.
+014700     PERFORM 2210-MATCH-ETHNICITY THRU 2210-EXIT
+014800         VARYING WS-ETHN-IDX FROM 1 BY 1
+014900         UNTIL WS-ETHN-IDX > WS-ETHN-ENTRY-COUNT.
+015000     IF NOT WS-ETHN-FOUND
+015100         ADD 1 TO WS-ETHN-OTHR-COUNT
+015200     END-IF.
+015300     GO TO 2200-EXIT.
+015400 2200-EXIT.
+015500     EXIT.
+015600*
+015700 2210-MATCH-ETHNICITY.
+015800     IF NOT WS-ETHN-FOUND
+015900             AND CT-ETHN EQUAL WS-ETHN-CODE (WS-ETHN-IDX)
+016000         ADD 1 TO WS-ETHN-COUNT (WS-ETHN-IDX)
+016100         SET WS-ETHN-FOUND TO TRUE
+016200     END-IF.
+016300     GO TO 2210-EXIT.
+016400 2210-EXIT.
+016500     EXIT.
+016600*
+016700*----------------------------------------------------------------*
+016800* 2300-TALLY-DEPENDENTS - BANDS CT-DPNDS INTO 0, 1, 2, 3, OR 4+.  *
+016900*----------------------------------------------------------------*
+017000 2300-TALLY-DEPENDENTS.
+017100     IF CT-DPNDS EQUAL ZERO
+017200         ADD 1 TO WS-DPND-0-COUNT
+017300     ELSE
+017400         IF CT-DPNDS EQUAL 1
+017500             ADD 1 TO WS-DPND-1-COUNT
+017600         ELSE
+017700             IF CT-DPNDS EQUAL 2
+017800                 ADD 1 TO WS-DPND-2-COUNT
+017900             ELSE
+018000                 IF CT-DPNDS EQUAL 3
+018100                     ADD 1 TO WS-DPND-3-COUNT
+018200                 ELSE
+018300                     ADD 1 TO WS-DPND-4UP-COUNT
+018400                 END-IF
+018500             END-IF
+018600         END-IF
+018700     END-IF.
+018800     GO TO 2300-EXIT.
+018900 2300-EXIT.
+019000     EXIT.
+019100*
+019200*----------------------------------------------------------------*
+019300* 8000-TERMINATE                                                 *
+019400*   WRITES THE GENDER, ETHNICITY, AND DEPENDENT-BAND SECTIONS OF  *
+019500*   THE REPORT, THEN CLOSES THE FILES AND DISPLAYS THE GRAND      *
+019600*   TOTAL.                                                        *
+019700*----------------------------------------------------------------*
+019800 8000-TERMINATE.
+019900     MOVE 'GENDER'        TO ER-SECTION.
+020000     MOVE 'MALE'          TO ER-CATEGORY.
+020100     MOVE WS-MALE-COUNT   TO ER-COUNT.
+020200     WRITE ER-REPORT-LINE.
+020300     MOVE 'GENDER'        TO ER-SECTION.
+020400     MOVE 'FEMALE'        TO ER-CATEGORY.
+020500     MOVE WS-FEMALE-COUNT TO ER-COUNT.
+020600     WRITE ER-REPORT-LINE.
+020700     MOVE 'GENDER'          TO ER-SECTION.
+020800     MOVE 'UNSPECIFIED'     TO ER-CATEGORY.
+020900     MOVE WS-GNDR-OTHR-COUNT TO ER-COUNT.
+021000     WRITE ER-REPORT-LINE.
+021100     MOVE 1 TO WS-ETHN-IDX.
+021200     PERFORM 8100-WRITE-ETHN-LINE THRU 8100-EXIT
+021300         VARYING WS-ETHN-IDX FROM 1 BY 1
+021400         UNTIL WS-ETHN-IDX > WS-ETHN-ENTRY-COUNT.
+021500     MOVE 'ETHNICITY'       TO ER-SECTION.
+021600     MOVE 'UNSPECIFIED'     TO ER-CATEGORY.
+021700     MOVE WS-ETHN-OTHR-COUNT TO ER-COUNT.
+021800     WRITE ER-REPORT-LINE.
+021900     MOVE 'DPNDBAND'      TO ER-SECTION.
+022000     MOVE '0 DEPENDENTS'  TO ER-CATEGORY.
+022100     MOVE WS-DPND-0-COUNT TO ER-COUNT.
+022200     WRITE ER-REPORT-LINE.
+022300     MOVE 'DPNDBAND'      TO ER-SECTION.
+022400     MOVE '1 DEPENDENT'   TO ER-CATEGORY.
+022500     MOVE WS-DPND-1-COUNT TO ER-COUNT.
+022600     WRITE ER-REPORT-LINE.
+022700     MOVE 'DPNDBAND'      TO ER-SECTION.
+022800     MOVE '2 DEPENDENTS'  TO ER-CATEGORY.
+022900     MOVE WS-DPND-2-COUNT TO ER-COUNT.
+023000     WRITE ER-REPORT-LINE.
+023100     MOVE 'DPNDBAND'      TO ER-SECTION.
+023200     MOVE '3 DEPENDENTS'  TO ER-CATEGORY.
+023300     MOVE WS-DPND-3-COUNT TO ER-COUNT.
+023400     WRITE ER-REPORT-LINE.
+023500     MOVE 'DPNDBAND'        TO ER-SECTION.
+023600     MOVE '4+ DEPENDENTS'   TO ER-CATEGORY.
+023700     MOVE WS-DPND-4UP-COUNT TO ER-COUNT.
+023800     WRITE ER-REPORT-LINE.
+023900     CLOSE MASTER-FILE
+024000           EEO-RPT.
+024100     DISPLAY 'CMSEEO - EEO AGGREGATE REPORT COMPLETE'.
+024200     DISPLAY 'CONTACTS COUNTED . . . . . . ' WS-TOTAL-COUNT.
+024300     GO TO 8000-EXIT.
+024400 8000-EXIT.
+024500     EXIT.
+024600*
+024700*----------------------------------------------------------------*
+024800* 8100-WRITE-ETHN-LINE - WRITE ONE KNOWN-CATEGORY ETHNICITY ROW.  *
+024900*----------------------------------------------------------------*
+025000 8100-WRITE-ETHN-LINE.
+025100     MOVE 'ETHNICITY'                  TO ER-SECTION.
+025200     MOVE WS-ETHN-CODE (WS-ETHN-IDX)   TO ER-CATEGORY.
+025300     MOVE WS-ETHN-COUNT (WS-ETHN-IDX)  TO ER-COUNT.
+025400     WRITE ER-REPORT-LINE.
+025500     GO TO 8100-EXIT.
+025600 8100-EXIT.
+025700     EXIT.
