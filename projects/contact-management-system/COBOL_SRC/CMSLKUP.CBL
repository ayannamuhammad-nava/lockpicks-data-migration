@@ -0,0 +1,203 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    CMSLKUP.
+000300 AUTHOR.        D STAVRAKIS.
+000400 INSTALLATION.  CMS BATCH DEVELOPMENT.
+000500 DATE-WRITTEN.  2026-05-18.
+000600 DATE-COMPILED.
+000700*================================================================*
+000800* PROGRAM:  CMSLKUP                                             *
+000900* JOB:      CMS-LKUP                                            *
+001000* PURPOSE:  DEMONSTRATES AND SERVICES ONLINE-STYLE, SINGLE-      *
+001100*           RECORD LOOKUPS AGAINST THE CONTACT MASTER (THE SAME  *
+001200*           VSAM KSDS MAINTAINED BY CMS-UPDT), READING BY EITHER *
+001300*           THE PRIMARY KEY (CT-SSN) OR THE ALTERNATE KEY        *
+001400*           (CT-RECID) WITHOUT A FULL FILE PASS.  DRIVEN BY A    *
+001500*           STREAM OF LOOKUP CONTROL CARDS (LOOKIN) RATHER THAN  *
+001600*           AN EXEC CICS TRANSACTION, SINCE THIS SHOP'S ONLINE   *
+001700*           REGION IS NOT PART OF THIS BATCH SUITE; THE READ-BY- *
+001800*           KEY LOGIC BELOW IS WHAT A CICS OR OTHER ONLINE       *
+001900*           PROGRAM WOULD ISSUE AGAINST THE SAME FILE.           *
+002000*           MASTER-FILE IS OPENED INPUT ONLY -- THIS PROGRAM     *
+002100*           NEVER UPDATES THE CONTACT MASTER.                    *
+002200*                                                                *
+002300* MODIFICATION HISTORY.                                         *
+002400*   2026-05-18  DS   ORIGINAL.                                  *
+002410*   2026-06-22  DS   CT-SSN IS NOW STORED ENCRYPTED.  A LOOKUP   *
+002420*                    BY SSN ENCRYPTS THE OPERATOR-SUPPLIED KEY   *
+002430*                    VIA CMSCRYP BEFORE THE KEYED READ.  THIS    *
+002440*                    PROGRAM HOLDS NO DECRYPT AUTHORIZATION, SO  *
+002450*                    LR-SSN STILL REFLECTS WHATEVER IS ON FILE   *
+002460*                    (NOW THE ENCRYPTED FORM) RATHER THAN THE    *
+002470*                    PLAINTEXT SSN.                              *
+002500*================================================================*
+002600 ENVIRONMENT DIVISION.
+002700 CONFIGURATION SECTION.
+002800 SOURCE-COMPUTER.   IBM-370.
+002900 OBJECT-COMPUTER.   IBM-370.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT MASTER-FILE      ASSIGN TO "CTMASTER"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS CT-SSN
+003600         ALTERNATE RECORD KEY IS CT-RECID
+003700         FILE STATUS IS WS-MSTR-FILE-STATUS.
+003800     SELECT LOOKUP-CARD-FILE ASSIGN TO "LOOKIN"
+003900         ORGANIZATION IS SEQUENTIAL.
+004000     SELECT LOOKUP-RPT       ASSIGN TO "LOOKRPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL.
+004200 DATA DIVISION.
+004300 FILE SECTION.
+004400 FD  MASTER-FILE.
+004500     COPY CTMST010.
+004600 FD  LOOKUP-CARD-FILE
+004700     RECORDING MODE IS F.
+004800     COPY CTLKUP.
+004900 FD  LOOKUP-RPT.
+005000     COPY CTLKRPT.
+005100 WORKING-STORAGE SECTION.
+005200 01  WS-SWITCHES.
+005300     05  WS-CARD-EOF-SW      PIC X(1)  VALUE 'N'.
+005400         88  CARD-EOF            VALUE 'Y'.
+005500 01  WS-MSTR-FILE-STATUS     PIC X(2).
+005600 01  WS-FOUND-COUNT          PIC 9(8)  COMP VALUE ZERO.
+005700 01  WS-NOTFOUND-COUNT       PIC 9(8)  COMP VALUE ZERO.
+005750*----------------------------------------------------------------*
+005760* CALL PARAMETERS FOR CMSCRYP, USED HERE ONLY TO ENCRYPT AN       *
+005770* OPERATOR-SUPPLIED SSN LOOKUP KEY SO IT CAN BE COMPARED AGAINST  *
+005780* THE ENCRYPTED CT-SSN ON FILE.  THIS PROGRAM NEVER DECRYPTS.     *
+005790*----------------------------------------------------------------*
+005795 COPY CTCRYP.
+005800 PROCEDURE DIVISION.
+005900 0000-MAINLINE.
+006000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006100     PERFORM 2000-PROCESS-CARD THRU 2000-EXIT
+006200         UNTIL CARD-EOF.
+006300     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+006400     STOP RUN.
+006500*
+006600 1000-INITIALIZE.
+006700     OPEN INPUT  MASTER-FILE.
+006710     IF WS-MSTR-FILE-STATUS NOT = '00'
+006720         DISPLAY 'CMSLKUP - CTMASTER OPEN FAILED - STATUS '
+006730             WS-MSTR-FILE-STATUS
+006740         MOVE 16 TO RETURN-CODE
+006750         STOP RUN
+006760     END-IF.
+006800     OPEN INPUT  LOOKUP-CARD-FILE.
+006900     OPEN OUTPUT LOOKUP-RPT.
+007000     PERFORM 1100-READ-CARD THRU 1100-EXIT.
+007100     GO TO 1000-EXIT.
+007200 1000-EXIT.
+007300     EXIT.
+007400*
+007500 1100-READ-CARD.
+007600     READ LOOKUP-CARD-FILE
+007700         AT END
+007800             SET CARD-EOF TO TRUE
+007900     END-READ.
+008000     GO TO 1100-EXIT.
+008100 1100-EXIT.
+008200     EXIT.
+008300*
+008400*----------------------------------------------------------------*
+008500* 2000-PROCESS-CARD                                              *
+008600*   DISPATCHES ONE LOOKUP CARD TO THE PRIMARY-KEY OR ALTERNATE-   *
+008700*   KEY READ BASED ON LK-KEY-TYPE, THEN READS THE NEXT CARD.      *
+008800*----------------------------------------------------------------*
+008900 2000-PROCESS-CARD.
+009000     IF LK-BY-SSN
+009100         PERFORM 2100-LOOKUP-BY-SSN THRU 2100-EXIT
+009200     ELSE
+009300         IF LK-BY-RECID
+009400             PERFORM 2200-LOOKUP-BY-RECID THRU 2200-EXIT
+009500         ELSE
+009600             MOVE LK-KEY-TYPE    TO LR-KEY-TYPE
+009700             MOVE SPACES         TO LR-KEY-VALUE
+009800             MOVE 'BAD-TYPE'     TO LR-STATUS
+009900             MOVE ZERO           TO LR-RECID
+010000             MOVE SPACES         TO LR-SSN
+010100             MOVE SPACES         TO LR-FNAM
+010200             MOVE SPACES         TO LR-LNAM
+010300             WRITE LR-REPORT-LINE
+010400         END-IF
+010500     END-IF.
+010600     PERFORM 1100-READ-CARD THRU 1100-EXIT.
+010700     GO TO 2000-EXIT.
+010800 2000-EXIT.
+010900     EXIT.
+011000*
+011100*----------------------------------------------------------------*
+011200* 2100-LOOKUP-BY-SSN - READ MASTER-FILE BY ITS PRIMARY KEY.       *
+011300*----------------------------------------------------------------*
+011400 2100-LOOKUP-BY-SSN.
+011410     MOVE 'E'                TO CY-FUNCTION.
+011420     MOVE 11                 TO CY-LENGTH.
+011430     MOVE SPACES              TO CY-PLAIN-TEXT CY-CIPHER-TEXT.
+011440     MOVE LK-SSN-KEY         TO CY-PLAIN-TEXT (1:11).
+011450     CALL 'CMSCRYP' USING CY-CRYPT-PARMS.
+011460     MOVE CY-CIPHER-TEXT (1:11) TO CT-SSN.
+011600     MOVE 'S'        TO LR-KEY-TYPE.
+011700     MOVE LK-SSN-KEY TO LR-KEY-VALUE.
+011800     READ MASTER-FILE KEY IS CT-SSN
+011900         INVALID KEY
+012000             MOVE 'NOT-FOUND' TO LR-STATUS
+012100             MOVE ZERO        TO LR-RECID
+012200             MOVE SPACES      TO LR-SSN
+012300             MOVE SPACES      TO LR-FNAM
+012400             MOVE SPACES      TO LR-LNAM
+012500             ADD 1 TO WS-NOTFOUND-COUNT
+012600         NOT INVALID KEY
+012700             MOVE 'FOUND'     TO LR-STATUS
+012800             MOVE CT-RECID    TO LR-RECID
+012900             MOVE CT-SSN      TO LR-SSN
+013000             MOVE CT-FNAM     TO LR-FNAM
+013100             MOVE CT-LNAM     TO LR-LNAM
+013200             ADD 1 TO WS-FOUND-COUNT
+013300     END-READ.
+013400     WRITE LR-REPORT-LINE.
+013500     GO TO 2100-EXIT.
+013600 2100-EXIT.
+013700     EXIT.
+013800*
+013900*----------------------------------------------------------------*
+014000* 2200-LOOKUP-BY-RECID - READ MASTER-FILE BY THE ALTERNATE KEY.   *
+014100*----------------------------------------------------------------*
+014200 2200-LOOKUP-BY-RECID.
+014300     MOVE LK-RECID-KEY TO CT-RECID.
+014400     MOVE 'R'          TO LR-KEY-TYPE.
+014500     MOVE LK-RECID-KEY TO LR-KEY-VALUE.
+014600     READ MASTER-FILE KEY IS CT-RECID
+014700         INVALID KEY
+014800             MOVE 'NOT-FOUND' TO LR-STATUS
+014900             MOVE ZERO        TO LR-RECID
+015000             MOVE SPACES      TO LR-SSN
+015100             MOVE SPACES      TO LR-FNAM
+015200             MOVE SPACES      TO LR-LNAM
+015300             ADD 1 TO WS-NOTFOUND-COUNT
+015400         NOT INVALID KEY
+015500             MOVE 'FOUND'     TO LR-STATUS
+015600             MOVE CT-RECID    TO LR-RECID
+015700             MOVE CT-SSN      TO LR-SSN
+015800             MOVE CT-FNAM     TO LR-FNAM
+015900             MOVE CT-LNAM     TO LR-LNAM
+016000             ADD 1 TO WS-FOUND-COUNT
+016100     END-READ.
+016200     WRITE LR-REPORT-LINE.
+016300     GO TO 2200-EXIT.
+016400 2200-EXIT.
+016500     EXIT.
+016600*
+016700*----------------------------------------------------------------*
+016800* 8000-TERMINATE - CLOSE FILES AND DISPLAY RUN TOTALS.           *
+016900*----------------------------------------------------------------*
+017000 8000-TERMINATE.
+017100     CLOSE MASTER-FILE
+017200           LOOKUP-CARD-FILE
+017300           LOOKUP-RPT.
+017400     DISPLAY 'CMSLKUP - CONTACT LOOKUP COMPLETE'.
+017500     DISPLAY 'LOOKUPS FOUND . . . . . . . ' WS-FOUND-COUNT.
+017600     DISPLAY 'LOOKUPS NOT FOUND . . . . . ' WS-NOTFOUND-COUNT.
+017700     GO TO 8000-EXIT.
+017800 8000-EXIT.
+017900     EXIT.
