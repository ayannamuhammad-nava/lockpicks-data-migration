@@ -0,0 +1,18 @@
+//CMSVETX  JOB  (CMSACCT),'VETERAN PRIORITY EXTRACT',CLASS=A,
+//             MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-VETX
+//* PURPOSE:  EXTRACT ALL VETERAN CONTACTS (CT-VETF) FOR THE
+//*           VETERAN SERVICES PROGRAM, AND SEPARATELY ALL DISABLED
+//*           VETERAN CONTACTS (CT-DISF) FOR PRIORITY HANDLING AND
+//*           JOBS FOR VETERANS ACT REPORTING.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSVETX
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//VETEXT   DD   DSN=CMS.CONTACT.VETERAN.EXTRACT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE)
+//DISVET   DD   DSN=CMS.CONTACT.VETERAN.DISABLED,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
