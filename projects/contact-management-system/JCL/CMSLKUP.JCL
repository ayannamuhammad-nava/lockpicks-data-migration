@@ -0,0 +1,13 @@
+//CMSLKUP  JOB  (CMSACCT),'CONTACT LOOKUP',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-LKUP
+//* PURPOSE:  SERVICE A BATCH OF SINGLE-CONTACT LOOKUP REQUESTS
+//*           AGAINST THE CONTACT MASTER (CTMASTER), BY SSN OR
+//*           BY RECID, WITHOUT A FULL FILE PASS.  SEE CMSLKUP
+//*           SOURCE FOR CONTROL CARD LAYOUT (CTLKUP COPYBOOK).
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSLKUP
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//LOOKIN   DD   DSN=CMS.CONTACT.LOOKUP.REQUESTS,DISP=SHR
+//LOOKRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
