@@ -0,0 +1,19 @@
+//CMSDCRY  JOB  (CMSACCT),'CONTROLLED DECRYPT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-DCRY
+//* PURPOSE:  DECRYPT CT-SSN, CT-BACT, AND CT-BRTN FOR A BATCH OF
+//*           LOOKUP REQUESTS AGAINST THE CONTACT MASTER.  RESTRICTED
+//*           TO JOBS AUTHORIZED ON THE PARM= BELOW (SEE CMSDCRY
+//*           SOURCE, WS-AUTH-TABLE) -- AN UNRECOGNIZED JOB-ID OR
+//*           AUTHORIZATION CODE ENDS THE STEP WITH RC=16 AND NO
+//*           OUTPUT.  DECROUT CONTAINS PLAINTEXT FINANCIAL DATA AND
+//*           MUST BE RESTRICTED TO THE SAME ACCESS LIST AS THE
+//*           REQUESTING JOB.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSDCRY,PARM='ACHPAY01AUTHACH1'
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//DECRQST  DD   DSN=CMS.CONTACT.DECRYPT.REQUESTS,DISP=SHR
+//DECROUT  DD   DSN=CMS.CONTACT.DECRYPT.OUTPUT,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
