@@ -0,0 +1,18 @@
+//CMSCORR  JOB  (CMSACCT),'CORRESPONDENCE ROUTING',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-CORR
+//* PURPOSE:  PARTITION THE CONTACT MASTER BY CT-LANG INTO SEPARATE
+//*           PRINT-STREAM QUEUE FILES FOR NOTICE GENERATION.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSCORR
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//CORRENG  DD   DSN=CMS.CONTACT.CORR.ENGLISH,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(25,10),RLSE)
+//CORRSPN  DD   DSN=CMS.CONTACT.CORR.SPANISH,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE)
+//CORROTH  DD   DSN=CMS.CONTACT.CORR.OTHER,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(CYL,(10,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
