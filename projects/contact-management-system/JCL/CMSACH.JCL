@@ -0,0 +1,20 @@
+//CMSACH   JOB  (CMSACCT),'ACH DIRECT DEPOSIT EXTRACT',CLASS=A,
+//             MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-ACH
+//* PURPOSE:  BUILD THE NACHA DIRECT DEPOSIT FILE FOR THIS BENEFIT
+//*           DISBURSEMENT CYCLE FROM EVERY CONTACT MASTER RECORD
+//*           THAT CARRIES VALID BANKING DATA.  NACTL SUPPLIES THE
+//*           FILE/BATCH HEADER VALUES AND THE FLAT PER-ENTRY
+//*           BENEFIT AMOUNT FOR THE CYCLE -- SEE CTNACTL.  ACHOUT
+//*           CONTAINS DECRYPTED ACCOUNT AND ROUTING NUMBERS AND
+//*           MUST BE RESTRICTED TO THE SAME ACCESS LIST AS THE
+//*           BANK ORIGINATION FEED.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSACH
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//NACTL    DD   DSN=CMS.CONTACT.ACH.CONTROL,DISP=SHR
+//ACHOUT   DD   DSN=CMS.CONTACT.ACH.NACHAFILE,
+//              DISP=(NEW,CATLG,DELETE),
+//              SPACE=(TRK,(25,25),RLSE)
+//SYSOUT   DD   SYSOUT=*
