@@ -0,0 +1,11 @@
+//CMSEEO   JOB  (CMSACCT),'EEO AGGREGATE REPORT',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-EEO
+//* PURPOSE:  PRODUCE THE PERIODIC EEO DEMOGRAPHIC AGGREGATE
+//*           REPORT -- COUNTS BY GENDER, ETHNICITY, AND DEPENDENT-
+//*           COUNT BAND -- FROM THE CONTACT MASTER.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSEEO
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//EEORPT   DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
