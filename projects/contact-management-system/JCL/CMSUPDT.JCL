@@ -0,0 +1,39 @@
+//CMSUPDT  JOB  (CMSACCT),'CONTACT MASTER UPDATE',CLASS=A,MSGCLASS=X
+//*--------------------------------------------------------------*
+//* JOB:      CMS-UPDT
+//* PURPOSE:  APPLY DAILY MAINTENANCE TRANSACTIONS TO THE CONTACT
+//*           MASTER FILE.  SEE CMSUPDT SOURCE FOR PROCESSING
+//*           DETAIL AND RESTART INSTRUCTIONS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CMSUPDT
+//CTMASTER DD   DSN=CMS.CONTACT.MASTER,DISP=SHR
+//TRANSIN  DD   DSN=CMS.CONTACT.TRANS.DAILY,DISP=SHR
+//EXCPRPT  DD   SYSOUT=*
+//CMSCKPT  DD   DSN=CMS.CONTACT.UPDT.CKPT,DISP=(OLD,CATLG,CATLG),
+//              SPACE=(TRK,(1,1))
+//ADRHIST  DD   DSN=CMS.CONTACT.ADDR.HISTORY,DISP=(MOD,CATLG,CATLG),
+//              SPACE=(CYL,(5,5),RLSE)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//* CTMASTER IS A VSAM KSDS KEYED ON CT-SSN WITH CT-RECID AS AN    *
+//* ALTERNATE INDEX.  TRANSACTIONS ARE APPLIED IN PLACE BY RANDOM  *
+//* READ/WRITE/REWRITE/DELETE -- THERE IS NO SEPARATE NEW MASTER.  *
+//*                                                                *
+//* RESTART: IF STEP010 ABENDS, RESUBMIT THIS JOB UNCHANGED.       *
+//* CMSUPDT DETECTS THE INCOMPLETE CMSCKPT LEFT BY THE FAILED RUN, *
+//* REPORTS ANY RECORDS THAT RUN ALREADY UPDATED (SEE EXCPRPT), AND*
+//* RESUMES WITH THE NEXT TRANSACTION PAST THE LAST CHECKPOINTED   *
+//* RECID.  CTMASTER NEEDS NO SPECIAL RESTART HANDLING SINCE       *
+//* TRANSACTIONS ARE APPLIED DIRECTLY TO IT, NOT REBUILT.          *
+//*                                                                *
+//* CMSCKPT IS A SINGLE-RECORD CONTROL FILE THAT CMSUPDT REWRITES  *
+//* WHOLESALE (OPEN OUTPUT) ON EVERY CHECKPOINT TICK -- UNLIKE     *
+//* ADRHIST IT IS NOT A DAY-TO-DAY ACCUMULATION FILE, SO IT MUST   *
+//* CARRY DISP=OLD, NOT MOD: MOD WOULD FORCE OPEN OUTPUT TO        *
+//* POSITION AT END-OF-FILE AND APPEND RATHER THAN REPLACE, AND    *
+//* THE LAST-CHECKPOINT READ IN 1050-CHECK-RESTART WOULD KEEP      *
+//* SEEING THE FIRST RECORD EVER WRITTEN INSTEAD OF THE LATEST.    *
+//* CMSCKPT MUST BE PRE-ALLOCATED ONCE (EMPTY, ONE RECORD) BEFORE  *
+//* THE FIRST RUN SINCE DISP=OLD REQUIRES THE DATASET TO ALREADY   *
+//* EXIST.                                                         *
+//*--------------------------------------------------------------*
