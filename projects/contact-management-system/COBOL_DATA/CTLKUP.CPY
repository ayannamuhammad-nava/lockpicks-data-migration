@@ -0,0 +1,17 @@
+000100*================================================================*
+000200* COPYBOOK: CTLKUP.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-LKUP CONTROL CARD                                *
+000500* CREATED:  2026-05-18 BY BATCH JOB CMS-LKUP                    *
+000600* PURPOSE:  ONE CONTROL CARD PER REQUESTED LOOKUP AGAINST THE    *
+000700*           CONTACT MASTER.  LK-KEY-TYPE SELECTS WHICH VSAM KEY  *
+000800*           TO READ BY -- THE PRIMARY KEY (CT-SSN) OR THE        *
+000900*           ALTERNATE KEY (CT-RECID).                           *
+001000*================================================================*
+001100 01  LK-LOOKUP-CARD.
+001200     05  LK-KEY-TYPE         PIC X(1).
+001300         88  LK-BY-SSN           VALUE 'S'.
+001400         88  LK-BY-RECID         VALUE 'R'.
+001500     05  LK-SSN-KEY          PIC X(11).
+001600     05  LK-RECID-KEY        PIC 9(8).
+001700     05  FILLER              PIC X(49).
