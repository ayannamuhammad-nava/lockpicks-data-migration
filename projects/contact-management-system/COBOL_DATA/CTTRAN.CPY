@@ -0,0 +1,60 @@
+000100*================================================================*
+000200* COPYBOOK: CTTRAN.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CONTACT MAINTENANCE TRANSACTION RECORD              *
+000500* LENGTH:   1100 BYTES                                          *
+000600* CREATED:  2005-08-12 BY BATCH JOB CMS-INIT                    *
+000700* PURPOSE:  CARRIES ADD/CHANGE/DELETE MAINTENANCE REQUESTS      *
+000800*           AGAINST CT-MASTER-REC.  MATCHED TO THE MASTER BY    *
+000900*           TR-RECID.                                          *
+000950* MODIFIED: 2026-08-09 BY BATCH JOB CMS-UPDT -- ADDED TR-BYED   *
+000960*           AND TR-CLMID, CARRIED IN FROM THE CLAIMS SYSTEM     *
+000970*           FEED, TO POPULATE THE NEWLY REPURPOSED              *
+000980*           CT-BYED/CT-CLMID FIELDS ON CT-MASTER-REC.           *
+001000*================================================================*
+001100 01  CT-TRAN-REC.
+001200     05  TR-RECID            PIC 9(8).
+001300     05  TR-ACTN             PIC X(1).
+001400         88  TR-ACTN-ADD         VALUE 'A'.
+001500         88  TR-ACTN-CHANGE      VALUE 'C'.
+001600         88  TR-ACTN-DELETE      VALUE 'D'.
+001700     05  TR-FNAM             PIC X(25).
+001800     05  TR-MNAM             PIC X(25).
+001900     05  TR-LNAM             PIC X(30).
+002000     05  TR-SUFX             PIC X(5).
+002100     05  TR-SSN              PIC X(11).
+002200     05  TR-DOB              PIC X(10).
+002300     05  TR-GNDR             PIC X(1).
+002400     05  TR-ETHN             PIC X(20).
+002500     05  TR-PTEL             PIC X(14).
+002600     05  TR-MTEL             PIC X(14).
+002700     05  TR-WTEL             PIC X(14).
+002800     05  TR-EMAL             PIC X(60).
+002900     05  TR-ADR1             PIC X(40).
+003000     05  TR-ADR2             PIC X(40).
+003100     05  TR-CITY             PIC X(30).
+003200     05  TR-ST               PIC X(2).
+003300     05  TR-ZIP              PIC X(10).
+003400     05  TR-ADTYP            PIC X(10).
+003500     05  TR-MADR1            PIC X(40).
+003600     05  TR-MADR2            PIC X(40).
+003700     05  TR-MCITY            PIC X(30).
+003800     05  TR-MST              PIC X(2).
+003900     05  TR-MZIP             PIC X(10).
+004000     05  TR-EMRG             PIC X(50).
+004100     05  TR-ETEL             PIC X(14).
+004200     05  TR-EREL             PIC X(20).
+004300     05  TR-DLN              PIC X(20).
+004400     05  TR-DLST             PIC X(2).
+004500     05  TR-BACT             PIC X(20).
+004600     05  TR-BRTN             PIC X(20).
+004700     05  TR-MSTAT            PIC X(10).
+004800     05  TR-DPNDS            PIC 9(2).
+004900     05  TR-LANG             PIC X(10).
+005000     05  TR-VETF             PIC X(1).
+005100     05  TR-DISF             PIC X(1).
+005200     05  TR-STAT             PIC X(10).
+005300     05  TR-SRCCD            PIC X(10).
+005350     05  TR-BYED             PIC X(10).
+005370     05  TR-CLMID            PIC X(20).
+005400     05  FILLER              PIC X(59).
