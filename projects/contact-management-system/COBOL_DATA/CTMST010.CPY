@@ -0,0 +1,59 @@
+000100*================================================================*
+000200* COPYBOOK: CTMST010.CPY                                        *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CONTACT MASTER RECORD                               *
+000500* LENGTH:   1200 BYTES                                          *
+000600* CREATED:  2005-08-12 BY BATCH JOB CMS-INIT                    *
+000700* MODIFIED: 2011-03-22 BY BATCH JOB CMS-UPDT                    *
+000750* MODIFIED: 2026-08-09 BY BATCH JOB CMS-UPDT -- CT-FIL1/CT-FIL2  *
+000760*           RESERVED FILLER REPURPOSED TO CARRY                 *
+000770*           BENEFIT-YEAR-END-DATE (CT-BYED) AND CLAIM-ID         *
+000780*           (CT-CLMID) FED FROM THE CLAIMS SYSTEM, SO CONTACT    *
+000790*           AND CLAIMS DATA CAN BE JOINED WITHOUT A SEPARATE     *
+000795*           CROSSWALK FILE.  REMAINING BYTES STAY RESERVED.      *
+000800*================================================================*
+000900 01  CT-MASTER-REC.
+001000     05  CT-RECID            PIC 9(8).
+001100     05  CT-FNAM             PIC X(25).
+001200     05  CT-MNAM             PIC X(25).
+001300     05  CT-LNAM             PIC X(30).
+001400     05  CT-SUFX             PIC X(5).
+001500     05  CT-SSN              PIC X(11).
+001600     05  CT-DOB              PIC X(10).
+001700     05  CT-GNDR             PIC X(1).
+001800     05  CT-ETHN             PIC X(20).
+001900     05  CT-PTEL             PIC X(14).
+002000     05  CT-MTEL             PIC X(14).
+002100     05  CT-WTEL             PIC X(14).
+002200     05  CT-EMAL             PIC X(60).
+002300     05  CT-ADR1             PIC X(40).
+002400     05  CT-ADR2             PIC X(40).
+002500     05  CT-CITY             PIC X(30).
+002600     05  CT-ST               PIC X(2).
+002700     05  CT-ZIP              PIC X(10).
+002800     05  CT-ADTYP            PIC X(10).
+002900     05  CT-MADR1            PIC X(40).
+003000     05  CT-MADR2            PIC X(40).
+003100     05  CT-MCITY            PIC X(30).
+003200     05  CT-MST              PIC X(2).
+003300     05  CT-MZIP             PIC X(10).
+003400     05  CT-EMRG             PIC X(50).
+003500     05  CT-ETEL             PIC X(14).
+003600     05  CT-EREL             PIC X(20).
+003700     05  CT-DLN              PIC X(20).
+003800     05  CT-DLST             PIC X(2).
+003900     05  CT-BACT             PIC X(20).
+004000     05  CT-BRTN             PIC X(20).
+004100     05  CT-MSTAT            PIC X(10).
+004200     05  CT-DPNDS            PIC 9(2).
+004300     05  CT-LANG             PIC X(10).
+004400     05  CT-VETF             PIC X(1).
+004500     05  CT-DISF             PIC X(1).
+004600     05  CT-STAT             PIC X(10).
+004700     05  CT-CRTDT            PIC X(26).
+004800     05  CT-UPDDT            PIC X(26).
+004900     05  CT-SRCCD            PIC X(10).
+004950     05  CT-BYED             PIC X(10).
+004960     05  FILLER              PIC X(40).
+005000     05  CT-CLMID            PIC X(20).
+005050     05  FILLER              PIC X(10).
