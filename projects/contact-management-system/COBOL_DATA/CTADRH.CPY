@@ -0,0 +1,19 @@
+000100*================================================================*
+000200* COPYBOOK: CTADRH.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-UPDT ADDRESS CHANGE HISTORY RECORD               *
+000500* CREATED:  2026-04-06 BY BATCH JOB CMS-UPDT                    *
+000600* PURPOSE:  ONE RECORD PER ADDRESS CHANGE, HOLDING THE OUTGOING  *
+000700*           CT-ADR1/CT-ADR2/CT-CITY/CT-ST/CT-ZIP VALUES AS OF    *
+000800*           THE EFFECTIVE DATE THEY WERE REPLACED, KEYED BY      *
+000900*           CT-RECID AND THAT EFFECTIVE DATE.  WRITTEN BEFORE    *
+001000*           CMS-UPDT OVERLAYS THE MASTER WITH THE NEW ADDRESS.   *
+001100*================================================================*
+001200 01  AH-ADDR-HIST-REC.
+001300     05  AH-RECID            PIC 9(8).
+001400     05  AH-EFFDT            PIC X(10).
+001500     05  AH-ADR1             PIC X(40).
+001600     05  AH-ADR2             PIC X(40).
+001700     05  AH-CITY             PIC X(30).
+001800     05  AH-ST               PIC X(2).
+001900     05  AH-ZIP              PIC X(10).
