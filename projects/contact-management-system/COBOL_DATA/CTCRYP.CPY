@@ -0,0 +1,19 @@
+000100*================================================================*
+000200* COPYBOOK: CTCRYP.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMSCRYP CALL LINKAGE PARAMETERS                     *
+000500* CREATED:  2026-06-22 BY BATCH JOB CMS-UPDT                    *
+000600* PURPOSE:  PARAMETER AREA PASSED ON EVERY CALL TO CMSCRYP, THE  *
+000700*           SHOP'S FIELD-LEVEL ENCRYPT/DECRYPT SUBPROGRAM FOR    *
+000800*           CT-SSN, CT-BACT, AND CT-BRTN.  CY-LENGTH TELLS       *
+000900*           CMSCRYP HOW MANY BYTES OF THE 20-BYTE WORK AREAS ARE *
+001000*           SIGNIFICANT FOR THIS CALL (11 FOR AN SSN, 20 FOR A   *
+001100*           BANK ACCOUNT OR ROUTING NUMBER).                     *
+001200*================================================================*
+001300 01  CY-CRYPT-PARMS.
+001400     05  CY-FUNCTION         PIC X(1).
+001500         88  CY-ENCRYPT          VALUE 'E'.
+001600         88  CY-DECRYPT          VALUE 'D'.
+001700     05  CY-LENGTH           PIC 9(2).
+001800     05  CY-PLAIN-TEXT       PIC X(20).
+001900     05  CY-CIPHER-TEXT      PIC X(20).
