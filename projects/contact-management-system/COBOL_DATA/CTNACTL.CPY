@@ -0,0 +1,24 @@
+000100*================================================================*
+000200* COPYBOOK: CTNACTL.CPY                                         *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-ACH RUN CONTROL CARD                             *
+000500* CREATED:  2026-08-03 BY BATCH JOB CMS-ACH                     *
+000600* PURPOSE:  ONE CONTROL CARD PER RUN SUPPLYING THE NACHA FILE/    *
+000700*           BATCH HEADER VALUES AND THE FLAT PER-ENTRY BENEFIT    *
+000800*           AMOUNT FOR THIS DISBURSEMENT CYCLE.  CMS-MASTER HAS   *
+000900*           NO PER-CLAIMANT PAYMENT AMOUNT FIELD -- THE ACTUAL    *
+001000*           BENEFIT AMOUNT IS DETERMINED BY THE CLAIMS SYSTEM,    *
+001100*           NOT CMS -- SO THE AMOUNT FOR A GIVEN DISBURSEMENT     *
+001200*           CYCLE IS SUPPLIED HERE RATHER THAN PULLED PER RECORD. *
+001300*================================================================*
+001400 01  NC-CONTROL-CARD.
+001500     05  NC-IMMED-DEST       PIC X(10).
+001600     05  NC-IMMED-ORIGIN     PIC X(10).
+001700     05  NC-DEST-NAME        PIC X(23).
+001800     05  NC-ORIGIN-NAME      PIC X(23).
+001900     05  NC-COMPANY-NAME     PIC X(16).
+002000     05  NC-COMPANY-ID       PIC X(10).
+002100     05  NC-ORIG-DFI-ID      PIC X(8).
+002200     05  NC-EFFECTIVE-DATE   PIC X(6).
+002300     05  NC-ENTRY-AMOUNT     PIC 9(8).
+002400     05  FILLER              PIC X(22).
