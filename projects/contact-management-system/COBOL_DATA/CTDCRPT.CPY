@@ -0,0 +1,24 @@
+000100*================================================================*
+000200* COPYBOOK: CTDCRPT.CPY                                         *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-DCRY DECRYPTED RESULT LINE                      *
+000500* CREATED:  2026-06-22 BY BATCH JOB CMS-DCRY                    *
+000600* PURPOSE:  ONE LINE PER LOOKUP CONTROL CARD (CTLKUP LAYOUT)     *
+000700*           SHOWING THE CONTACT LOCATED AND THE PLAINTEXT FORM   *
+000800*           OF ITS ENCRYPTED SSN, BANK ACCOUNT, AND BANK         *
+000900*           ROUTING NUMBER.  RESTRICTED OUTPUT -- SEE CMSDCRY.   *
+001000*================================================================*
+001100 01  DR-REPORT-LINE.
+001200     05  DR-KEY-TYPE         PIC X(1).
+001300     05  FILLER              PIC X(1)  VALUE SPACE.
+001400     05  DR-KEY-VALUE        PIC X(11).
+001500     05  FILLER              PIC X(1)  VALUE SPACE.
+001600     05  DR-STATUS           PIC X(9).
+001700     05  FILLER              PIC X(1)  VALUE SPACE.
+001800     05  DR-RECID            PIC 9(8).
+001900     05  FILLER              PIC X(1)  VALUE SPACE.
+002000     05  DR-SSN              PIC X(11).
+002100     05  FILLER              PIC X(1)  VALUE SPACE.
+002200     05  DR-BACT             PIC X(20).
+002300     05  FILLER              PIC X(1)  VALUE SPACE.
+002400     05  DR-BRTN             PIC X(20).
