@@ -0,0 +1,78 @@
+000100*================================================================*
+000200* COPYBOOK: CTNACHA.CPY                                         *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-ACH NACHA DIRECT DEPOSIT FILE RECORDS            *
+000500* CREATED:  2026-08-03 BY BATCH JOB CMS-ACH                     *
+000600* PURPOSE:  STANDARD 94-BYTE NACHA ACH RECORD FORMATS.  ONE      *
+000700*           94-BYTE RECORD AREA IS REDEFINED FIVE WAYS, ONE      *
+000800*           REDEFINITION PER NACHA RECORD TYPE WRITTEN BY        *
+000900*           CMS-ACH -- FILE HEADER (1), BATCH HEADER (5),        *
+001000*           ENTRY DETAIL (6), BATCH CONTROL (8), AND FILE        *
+001100*           CONTROL (9).                                        *
+001200*================================================================*
+001300 01  NA-FILE-HEADER-REC.
+001400     05  NA-FH-RECORD-TYPE-CD    PIC X(1).
+001500     05  NA-FH-PRIORITY-CODE     PIC X(2).
+001600     05  NA-FH-IMMED-DEST        PIC X(10).
+001700     05  NA-FH-IMMED-ORIGIN      PIC X(10).
+001800     05  NA-FH-FILE-CREATION-DT  PIC X(6).
+001900     05  NA-FH-FILE-CREATION-TM  PIC X(4).
+002000     05  NA-FH-FILE-ID-MODIFIER  PIC X(1).
+002100     05  NA-FH-RECORD-SIZE       PIC X(3).
+002200     05  NA-FH-BLOCKING-FACTOR   PIC X(2).
+002300     05  NA-FH-FORMAT-CODE       PIC X(1).
+002400     05  NA-FH-DEST-NAME         PIC X(23).
+002500     05  NA-FH-ORIGIN-NAME       PIC X(23).
+002600     05  NA-FH-REFERENCE-CODE    PIC X(8).
+002700*
+002800 01  NA-BATCH-HEADER-REC REDEFINES NA-FILE-HEADER-REC.
+002900     05  NA-BH-RECORD-TYPE-CD    PIC X(1).
+003000     05  NA-BH-SERVICE-CLASS-CD  PIC X(3).
+003100     05  NA-BH-COMPANY-NAME      PIC X(16).
+003200     05  NA-BH-COMPANY-DISC-DATA PIC X(20).
+003300     05  NA-BH-COMPANY-ID        PIC X(10).
+003400     05  NA-BH-SEC-CODE          PIC X(3).
+003500     05  NA-BH-ENTRY-DESC        PIC X(10).
+003600     05  NA-BH-DESC-DATE         PIC X(6).
+003700     05  NA-BH-EFFECTIVE-DATE    PIC X(6).
+003800     05  NA-BH-SETTLEMENT-DATE   PIC X(3).
+003900     05  NA-BH-ORIG-STATUS-CODE  PIC X(1).
+004000     05  NA-BH-ORIG-DFI-ID       PIC X(8).
+004100     05  NA-BH-BATCH-NUMBER      PIC X(7).
+004200*
+004300 01  NA-ENTRY-DETAIL-REC REDEFINES NA-FILE-HEADER-REC.
+004400     05  NA-ED-RECORD-TYPE-CD    PIC X(1).
+004500     05  NA-ED-TRANS-CODE        PIC X(2).
+004600     05  NA-ED-RECV-DFI-ID       PIC X(8).
+004700     05  NA-ED-CHECK-DIGIT       PIC X(1).
+004800     05  NA-ED-DFI-ACCT-NUM      PIC X(17).
+004900     05  NA-ED-AMOUNT            PIC 9(10).
+005000     05  NA-ED-INDIV-ID-NUMBER   PIC X(15).
+005100     05  NA-ED-INDIV-NAME        PIC X(22).
+005200     05  NA-ED-DISCRETIONARY-DATA PIC X(2).
+005300     05  NA-ED-ADDENDA-IND       PIC X(1).
+005400     05  NA-ED-TRACE-NUMBER      PIC X(15).
+005500*
+005600 01  NA-BATCH-CONTROL-REC REDEFINES NA-FILE-HEADER-REC.
+005700     05  NA-BC-RECORD-TYPE-CD    PIC X(1).
+005800     05  NA-BC-SERVICE-CLASS-CD  PIC X(3).
+005900     05  NA-BC-ENTRY-COUNT       PIC 9(6).
+006000     05  NA-BC-ENTRY-HASH        PIC 9(10).
+006100     05  NA-BC-TOTAL-DEBIT-AMT   PIC 9(12).
+006200     05  NA-BC-TOTAL-CREDIT-AMT  PIC 9(12).
+006300     05  NA-BC-COMPANY-ID        PIC X(10).
+006400     05  NA-BC-MESSAGE-AUTH-CD   PIC X(19).
+006500     05  NA-BC-RESERVED          PIC X(6).
+006600     05  NA-BC-ORIG-DFI-ID       PIC X(8).
+006700     05  NA-BC-BATCH-NUMBER      PIC X(7).
+006800*
+006900 01  NA-FILE-CONTROL-REC REDEFINES NA-FILE-HEADER-REC.
+007000     05  NA-FC-RECORD-TYPE-CD    PIC X(1).
+007100     05  NA-FC-BATCH-COUNT       PIC 9(6).
+007200     05  NA-FC-BLOCK-COUNT       PIC 9(6).
+007300     05  NA-FC-ENTRY-COUNT       PIC 9(8).
+007400     05  NA-FC-ENTRY-HASH        PIC 9(10).
+007500     05  NA-FC-TOTAL-DEBIT-AMT   PIC 9(12).
+007600     05  NA-FC-TOTAL-CREDIT-AMT  PIC 9(12).
+007700     05  FILLER                  PIC X(39).
+007800*
