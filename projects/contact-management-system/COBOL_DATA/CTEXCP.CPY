@@ -0,0 +1,21 @@
+000100*================================================================*
+000200* COPYBOOK: CTEXCP.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-UPDT EXCEPTION REPORT LINE                      *
+000500* CREATED:  2026-02-09 BY BATCH JOB CMS-UPDT                    *
+000600* PURPOSE:  ONE LINE PER REJECTED OR FLAGGED TRANSACTION.       *
+000700*           WRITTEN INSTEAD OF LETTING CMS-UPDT OVERLAY THE     *
+000800*           MASTER WITH UNVERIFIED DATA.                        *
+000900*================================================================*
+001000 01  EX-REPORT-LINE.
+001100     05  EX-RUN-DATE         PIC X(10).
+001200     05  FILLER              PIC X(1)  VALUE SPACE.
+001300     05  EX-TYPE             PIC X(12).
+001400     05  FILLER              PIC X(1)  VALUE SPACE.
+001500     05  EX-RECID            PIC 9(8).
+001600     05  FILLER              PIC X(1)  VALUE SPACE.
+001700     05  EX-OTHR-RECID       PIC 9(8).
+001800     05  FILLER              PIC X(1)  VALUE SPACE.
+001900     05  EX-SSN              PIC X(11).
+002000     05  FILLER              PIC X(1)  VALUE SPACE.
+002100     05  EX-MESSAGE          PIC X(60).
