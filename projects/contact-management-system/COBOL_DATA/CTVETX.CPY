@@ -0,0 +1,26 @@
+000100*================================================================*
+000200* COPYBOOK: CTVETX.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-VETX VETERAN PRIORITY-SERVICES EXTRACT RECORD    *
+000500* CREATED:  2026-07-20 BY BATCH JOB CMS-VETX                    *
+000600* PURPOSE:  ONE RECORD PER CONTACT FLAGGED CT-VETF OR CT-DISF,   *
+000700*           CARRYING THE FIELDS THE VETERAN SERVICES PROGRAM     *
+000800*           NEEDS TO CONTACT AND PRIORITIZE THE CLAIMANT, FOR    *
+000900*           JOBS FOR VETERANS ACT REPORTING.                     *
+001000*================================================================*
+001100 01  VX-VETERAN-REC.
+001200     05  VX-RECID            PIC 9(8).
+001300     05  VX-FNAM             PIC X(25).
+001400     05  VX-MNAM             PIC X(25).
+001500     05  VX-LNAM             PIC X(30).
+001600     05  VX-SUFX             PIC X(5).
+001700     05  VX-PTEL             PIC X(14).
+001800     05  VX-MTEL             PIC X(14).
+001900     05  VX-EMAL             PIC X(60).
+002000     05  VX-ADR1             PIC X(40).
+002100     05  VX-ADR2             PIC X(40).
+002200     05  VX-CITY             PIC X(30).
+002300     05  VX-ST               PIC X(2).
+002400     05  VX-ZIP              PIC X(10).
+002500     05  VX-VETF             PIC X(1).
+002600     05  VX-DISF             PIC X(1).
