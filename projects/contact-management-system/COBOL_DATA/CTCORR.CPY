@@ -0,0 +1,21 @@
+000100*================================================================*
+000200* COPYBOOK: CTCORR.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-CORR CORRESPONDENCE ROUTING EXTRACT RECORD       *
+000500* CREATED:  2026-06-01 BY BATCH JOB CMS-CORR                    *
+000600* PURPOSE:  ONE RECORD PER CONTACT ROUTED TO A PRINT STREAM BY   *
+000700*           CT-LANG, CARRYING JUST THE FIELDS NOTICE GENERATION  *
+000800*           NEEDS TO ADDRESS AND GREET THE CLAIMANT.             *
+000900*================================================================*
+001000 01  CR-CORR-REC.
+001100     05  CR-RECID            PIC 9(8).
+001200     05  CR-FNAM             PIC X(25).
+001300     05  CR-MNAM             PIC X(25).
+001400     05  CR-LNAM             PIC X(30).
+001500     05  CR-SUFX             PIC X(5).
+001600     05  CR-ADR1             PIC X(40).
+001700     05  CR-ADR2             PIC X(40).
+001800     05  CR-CITY             PIC X(30).
+001900     05  CR-ST               PIC X(2).
+002000     05  CR-ZIP              PIC X(10).
+002100     05  CR-LANG             PIC X(10).
