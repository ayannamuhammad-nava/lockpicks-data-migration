@@ -0,0 +1,17 @@
+000100*================================================================*
+000200* COPYBOOK: CTCKPT.CPY                                          *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-UPDT RESTART CONTROL RECORD                     *
+000500* CREATED:  2026-03-16 BY BATCH JOB CMS-UPDT                    *
+000600* PURPOSE:  ONE-RECORD CONTROL FILE RECORDING HOW FAR CMS-UPDT  *
+000700*           GOT THROUGH CT-MASTER-REC ON ITS LAST RUN, SO AN    *
+000800*           ABENDED RUN CAN BE RESTARTED WITHOUT REPROCESSING   *
+000900*           THE WHOLE FILE.  REWRITTEN WHOLESALE AT EVERY       *
+001000*           CHECKPOINT INTERVAL (OPEN OUTPUT REPLACES IT).      *
+001100*================================================================*
+001200 01  CK-CHECKPOINT-REC.
+001300     05  CK-LAST-RECID       PIC 9(8).
+001400     05  CK-RUN-START-STAMP  PIC X(26).
+001500     05  CK-RUN-STATUS       PIC X(1).
+001600         88  CK-RUN-INCOMPLETE   VALUE 'I'.
+001700         88  CK-RUN-COMPLETE     VALUE 'C'.
