@@ -0,0 +1,15 @@
+000100*================================================================*
+000200* COPYBOOK: CTEEORPT.CPY                                        *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-EEO AGGREGATE REPORT LINE                       *
+000500* CREATED:  2026-07-06 BY BATCH JOB CMS-EEO                     *
+000600* PURPOSE:  ONE LINE PER CATEGORY COUNTED FROM THE CONTACT       *
+000700*           MASTER -- GENDER, ETHNICITY, OR DEPENDENT-COUNT      *
+000800*           BAND -- FOR THE EEO DEMOGRAPHIC AGGREGATE REPORT.    *
+000900*================================================================*
+001000 01  ER-REPORT-LINE.
+001100     05  ER-SECTION          PIC X(10).
+001200     05  FILLER              PIC X(2)  VALUE SPACES.
+001300     05  ER-CATEGORY         PIC X(20).
+001400     05  FILLER              PIC X(2)  VALUE SPACES.
+001500     05  ER-COUNT            PIC ZZZ,ZZZ,ZZ9.
