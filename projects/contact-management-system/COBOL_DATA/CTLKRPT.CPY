@@ -0,0 +1,22 @@
+000100*================================================================*
+000200* COPYBOOK: CTLKRPT.CPY                                         *
+000300* SYSTEM:   CONTACT MANAGEMENT SYSTEM (CMS)                     *
+000400* RECORD:   CMS-LKUP RESULT REPORT LINE                         *
+000500* CREATED:  2026-05-18 BY BATCH JOB CMS-LKUP                    *
+000600* PURPOSE:  ONE LINE PER LOOKUP CONTROL CARD, SHOWING THE KEY    *
+000700*           REQUESTED AND THE CONTACT FOUND (OR NOT FOUND).      *
+000800*================================================================*
+000900 01  LR-REPORT-LINE.
+001000     05  LR-KEY-TYPE         PIC X(1).
+001100     05  FILLER              PIC X(1)  VALUE SPACE.
+001200     05  LR-KEY-VALUE        PIC X(11).
+001300     05  FILLER              PIC X(1)  VALUE SPACE.
+001400     05  LR-STATUS           PIC X(9).
+001500     05  FILLER              PIC X(1)  VALUE SPACE.
+001600     05  LR-RECID            PIC 9(8).
+001700     05  FILLER              PIC X(1)  VALUE SPACE.
+001800     05  LR-SSN              PIC X(11).
+001900     05  FILLER              PIC X(1)  VALUE SPACE.
+002000     05  LR-FNAM             PIC X(25).
+002100     05  FILLER              PIC X(1)  VALUE SPACE.
+002200     05  LR-LNAM             PIC X(30).
